@@ -11,7 +11,7 @@
       *Regarder si variables assignées au bon endroit!!! :D
       *****************************************
           select OPTIONAL FiSpectacle assign "../Fichiers/SPECTACLE.IND"
-              organization is indexed access mode is random
+              organization is indexed access mode is dynamic
               record key is codeSpect
                   alternate record key is titre
                   alternate record key is dateRepresentation
@@ -20,11 +20,13 @@
           select FiSalle assign "../Fichiers/SALLE.REL"
               organization is relative
               access mode is dynamic
-              relative key is salleID
+              relative key is salleIDLu
                   file status is fs-fiSalle.
           SELECT FiMaj assign "../Fichiers/MAJ.SEQ"
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS IS fs-FiMaj.
+          SELECT FiErreur assign "../Fichiers/erreurs.seq"
+              ORGANIZATION IS LINE SEQUENTIAL.
        data division.
       *========================================
        file section.
@@ -36,7 +38,10 @@
                03 codeNum                  pic 9(2).
            02 titre                        pic x(30).
            02 numSalle                     pic 9(2).
-           02 dateRepresentation           pic 9(4).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
            02 tabReservationsCategories    pic 9(9).
            02 REDEFINES tabReservationsCategories.
                03 nbReservations           pic 9(3) OCCURS 3.
@@ -46,26 +51,36 @@
            02 tabPlacesCategories          pic 9(9).
            02 REDEFINES tabPlacesCategories.
                03 nbPlaces                 pic 9(3) OCCURS 3.
+       FD FiErreur.
+       01 EnregErreur.
+           02 codeErreur                   pic x(2).
+           02 descriptionErreur            pic x(42).
+           02 libelleCategErreur           pic x(12).
+           02 ligneErreur                  pic x(80).
        FD FiMaj.
        01 EnregMAJ.
            02 codeMaj                      pic x.
-           02 informationsAction           pic x(37).
+           02 informationsAction           pic x(67).
            02 REDEFINES informationsAction.
                03 codeGenreNouv            pic x(5).
                03 titreNouv                pic x(30).
            02 REDEFINES informationsAction.
                03 titreReserve             pic x(30).
-               03 dateReserve              pic 9(4).
+               03 dateReserve              pic 9(8).
                03 categReserve             pic 9.
                03 nbPlacesReserve          pic 99.
+               03 codeClient               pic x(6).
+               03 nomClient                pic x(20).
            02 REDEFINES informationsAction.
                03 codeSpectacleAnnulation  pic x(7).
                03 categAnnulation          pic 9.
                03 nbPlacesAnnulation       pic 99.
+               03 raisonAnnulation         pic 9.
+               03 dateAnnulation           pic 9(8).
        01 EnregDateRepresentation.
            02 codeGenreNouveau             pic x(5).
+           02 dateRepresentationNouveau    pic 9(8).
            02 numSalleNouveau              pic 99.
-           02 dateRepresentationNouveau    pic 9(4).
        working-storage section.
       *----------------------------------------
        77 fs-fiSpectacle                   pic x(2).
@@ -77,11 +92,55 @@
        77 iCategorie                       pic 9.
        77 cleLectureIndexe                 pic x(5).
        77 codeNumPrec                      pic 9(2).
+       77 salleIDLu                        pic 9(2).
+       77 codeGenreCourant                 pic x(5).
+       77 codeNumCourant                   pic 9(2).
+       77 doublonTrouve                    pic x value "N".
+           88 pasDoublon           value "N".
+           88 existeDoublon        value "O".
+       77 salleInexistanteFlag              pic x value "N".
+           88 salleExiste           value "N".
+           88 salleInexistante      value "O".
+       77 salleOccupeeFlag                  pic x value "N".
+           88 salleLibre            value "N".
+           88 salleOccupee          value "O".
+       77 statutValidation                  pic 9 value 0.
+       77 placesTemp                        pic 9(3).
+       77 categErreurCourante               pic 9 value 0.
+       77 codeErreurNum                     pic 99.
+       01 LibellesErreur.
+           02 libelleErreur01              pic x(42)
+               VALUE "Code de transaction MAJ inconnu".
+           02 libelleErreur02              pic x(42)
+               VALUE "Titre introuvable au catalogue".
+           02 libelleErreur03              pic x(42)
+               VALUE "Date de la representation non concordante".
+           02 libelleErreur04              pic x(42)
+               VALUE "Capacite de la salle depassee".
+           02 libelleErreur05              pic x(42)
+               VALUE "Code spectacle inconnu a l'annulation".
+           02 libelleErreur06              pic x(42)
+               VALUE "Echec de reecriture du spectacle".
+           02 libelleErreur07              pic x(42)
+               VALUE "Titre deja programme a cette date/salle".
+           02 libelleErreur08              pic x(42)
+               VALUE "Salle inconnue de SALLE.REL".
+           02 libelleErreur09              pic x(42)
+               VALUE "Salle deja occupee par un autre spectacle".
+       01 REDEFINES LibellesErreur.
+           02 libelleErreur                pic x(42) OCCURS 9.
+       01 LibellesCategorie.
+           02 libelleCategorie1             pic x(12) VALUE "Orchestre".
+           02 libelleCategorie2             pic x(12) VALUE "Balcon".
+           02 libelleCategorie3             pic x(12) VALUE "Loge".
+       01 REDEFINES LibellesCategorie.
+           02 libelleCategorie              pic x(12) OCCURS 3.
        procedure division.
       *========================================
        main.
            OPEN INPUT FiMaj.
            OPEN I-O FiSpectacle.
+           OPEN output FiErreur.
            DISPLAY fs-FiSpectacle.
       *****************************************
       ********** LECTURE FICHIER MAJ **********
@@ -91,7 +150,7 @@
 
 
 
-           CLOSE FiSpectacle FiMaj.
+           CLOSE FiSpectacle FiMaj FiErreur.
 
       *****************************************
        choixActionMaj.
@@ -101,9 +160,12 @@
                WHEN 'N'
                    PERFORM ajoutSpectacle
                WHEN 'R'
-                   DISPLAY 'Reservation'
+                   PERFORM reservation
                WHEN 'A'
-                   DISPLAY 'Annulation'
+                   PERFORM annulation
+               WHEN OTHER
+                   MOVE 01 TO codeErreur
+                   PERFORM writeErreur
            END-EVALUATE.
 
            READ FiMaj.
@@ -118,21 +180,21 @@
            START FiSpectacle key is > codeSpect
                    INVALID KEY PERFORM ajoutNouveauSpectacle
                                UNTIL FinFiMaj OR
-                               codeGenreNouv NOT EQUALS codeGenreNouveau
+                               codeGenreNouv NOT = codeGenreNouveau
                    not INVALID KEY READ FiSpectacle NEXT
            END-START.
 
            DISPLAY fs-FiSpectacle.
            PERFORM codeGenreExists until finErreurFiSpectacle
-                                      OR codeGenre EQUALS codeGenreNouv.
-           IF codeGenre EQUALS codeGenreNouv THEN
+                                      OR codeGenre = codeGenreNouv.
+           IF codeGenre = codeGenreNouv THEN
                PERFORM codePlusEleve UNTIL finErreurFiSpectacle
-                                   OR codeGenre NOT EQUALS codeGenreNouv
+                                   OR codeGenre NOT = codeGenreNouv
                PERFORM ajoutRepresentation UNTIL FinFiMaj
-                                OR codeGenre NOT EQUALS codeGenreNouveau
+                                OR codeGenre NOT = codeGenreNouveau
            ELSE
                PERFORM ajoutNouveauSpectacle UNTIL FinFiMaj OR
-                               codeGenreNouv NOT EQUALS codeGenreNouveau
+                               codeGenreNouv NOT = codeGenreNouveau
            END-IF.
       *****************************************
        codeGenreExists.
@@ -147,26 +209,207 @@
        ajoutNouveauSpectacle.
       *****************************************
            READ FiMaj.
-           MOVE 1 TO codeNum.
-           MOVE codeGenreNouv TO codeGenre.
+           MOVE 1 TO codeNumCourant.
+           MOVE codeGenreNouv TO codeGenreCourant.
            PERFORM creationRepresentation.
       *****************************************
        ajoutRepresentation.
       *****************************************
            READ FiMaj.
            ADD 1 TO codeNumPrec.
-           MOVE codeNumPrec TO codeNum.
+           MOVE codeNumPrec TO codeNumCourant.
+           MOVE codeGenreNouv TO codeGenreCourant.
            PERFORM creationRepresentation.
       *****************************************
        creationRepresentation.
       *****************************************
+           PERFORM validerRepresentation.
+           EVALUATE statutValidation
+               WHEN 0
+                   MOVE codeGenreCourant TO codeGenre
+                   MOVE codeNumCourant TO codeNum
+                   MOVE dateRepresentationNouveau TO dateRepresentation
+                   MOVE numSalleNouveau TO numSalle
+                   MOVE titreNouv TO titre
+                   PERFORM VARYING iCategorie FROM 1 BY 1
+                           UNTIL iCategorie > 3
+                       MOVE 0 TO nbReservations(iCategorie)
+                   END-PERFORM
+                   DISPLAY EnregSpectacle
+                   WRITE EnregSpectacle
+               WHEN 1
+                   MOVE 07 TO codeErreur
+                   PERFORM writeErreur
+               WHEN 2
+                   MOVE 08 TO codeErreur
+                   PERFORM writeErreur
+               WHEN 3
+                   MOVE 09 TO codeErreur
+                   PERFORM writeErreur
+           END-EVALUATE.
+      *****************************************
+       validerRepresentation.
+      *****************************************
+      *    valide la nouvelle representation avant ecriture : salle
+      *    inexistante, titre deja programme, salle deja occupee
+           MOVE 0 TO statutValidation.
+           PERFORM checkSalleExiste.
+           IF salleInexistante
+               MOVE 2 TO statutValidation
+           ELSE
+               PERFORM checkDoublon
+               IF existeDoublon
+                   MOVE 1 TO statutValidation
+               ELSE
+                   PERFORM checkSalleOccupee
+                   IF salleOccupee
+                       MOVE 3 TO statutValidation
+                   END-IF
+               END-IF
+           END-IF.
+      *****************************************
+       checkSalleExiste.
+      *****************************************
+           MOVE numSalleNouveau TO salleIDLu.
+           START FiSalle key = salleIDLu
+               invalid key MOVE "O" TO salleInexistanteFlag
+               not invalid key MOVE "N" TO salleInexistanteFlag
+           END-START.
+      *****************************************
+       checkSalleOccupee.
+      *****************************************
+      *    verifie si la salle est deja prise par un autre
+      *    spectacle a la meme date
+           MOVE "N" TO salleOccupeeFlag.
            MOVE dateRepresentationNouveau TO dateRepresentation.
-           MOVE numSalleNouveau TO numSalle.
+           START FiSpectacle key is = dateRepresentation
+               invalid key continue
+               not invalid key
+                   READ FiSpectacle NEXT
+                   PERFORM verifieSalleOccupee
+                       UNTIL finErreurFiSpectacle
+                       OR dateRepresentation
+                           NOT = dateRepresentationNouveau
+           END-START.
+      *****************************************
+       verifieSalleOccupee.
+      *****************************************
+           IF numSalle = numSalleNouveau
+               MOVE "O" TO salleOccupeeFlag
+           END-IF.
+           READ FiSpectacle NEXT
+               at end move "10" to fs-fiSpectacle
+           END-READ.
+      *****************************************
+       checkDoublon.
+      *****************************************
+      *    verifie si ce titre est deja programme a la meme date
+      *    dans la meme salle
+           MOVE "N" TO doublonTrouve.
            MOVE titreNouv TO titre.
-           PERFORM VARYING iCategorie FROM 1 BY 1 UNTIL iCategorie > 3
-               MOVE 0 TO nbReservations(iCategorie)
+           START FiSpectacle key is = titre
+               invalid key continue
+               not invalid key
+                   READ FiSpectacle NEXT
+                   PERFORM verifieDoublon
+                       UNTIL finErreurFiSpectacle
+                       OR titre NOT = titreNouv
+           END-START.
+      *****************************************
+       verifieDoublon.
+      *****************************************
+           IF dateRepresentation = dateRepresentationNouveau
+                   AND numSalle = numSalleNouveau
+               MOVE "O" TO doublonTrouve
+           END-IF.
+           READ FiSpectacle NEXT
+               at end move "10" to fs-fiSpectacle
+           END-READ.
+      *****************************************
+       reservation.
+      *****************************************
+           MOVE titreReserve TO titre.
+           START FiSpectacle key is = titre
+               invalid key MOVE 02 TO codeErreur
+                           PERFORM writeErreur
+               not invalid key PERFORM reservationPlaces
+           END-START.
+      *****************************************
+       reservationPlaces.
+      *****************************************
+           PERFORM checkDateReservation.
+           IF dateReserve = dateRepresentation
+               PERFORM miseAJourPlaces
+           ELSE
+               MOVE 03 TO codeErreur
+               PERFORM writeErreur
+           END-IF.
+      *****************************************
+       checkDateReservation.
+      *****************************************
+           PERFORM UNTIL finErreurFiSpectacle
+                           OR dateReserve = dateRepresentation
+               READ FiSpectacle NEXT
            END-PERFORM.
-           DISPLAY EnregSpectacle.
-           WRITE EnregSpectacle.
+      *****************************************
+       miseAJourPlaces.
+      *****************************************
+           ADD nbReservations(categReserve) nbPlacesReserve
+               GIVING placesTemp.
+           MOVE numSalle TO salleIDLu.
+           READ FiSalle.
+           IF placesTemp > nbPlaces(categReserve)
+               MOVE categReserve TO categErreurCourante
+               MOVE 04 TO codeErreur
+               PERFORM writeErreur
+           ELSE
+               MOVE placesTemp TO nbReservations(categReserve)
+               REWRITE EnregSpectacle
+                   invalid key MOVE categReserve TO categErreurCourante
+                               MOVE 06 TO codeErreur
+                               PERFORM writeErreur
+               END-REWRITE
+           END-IF.
+      *****************************************
+       annulation.
+      *****************************************
+           MOVE codeSpectacleAnnulation TO codeSpect.
+           START FiSpectacle key is = codeSpect
+               invalid key MOVE 05 TO codeErreur
+                           PERFORM writeErreur
+               not invalid key
+                   READ FiSpectacle
+                   PERFORM annuleSpectacle
+           END-START.
+      *****************************************
+       annuleSpectacle.
+      *****************************************
+           SUBTRACT nbPlacesAnnulation
+               FROM nbReservations(categAnnulation).
+           IF nbReservations(categAnnulation) < 0
+               MOVE ZEROES TO nbReservations(categAnnulation)
+           END-IF.
+           REWRITE EnregSpectacle
+               invalid key MOVE categAnnulation TO categErreurCourante
+                           MOVE 06 TO codeErreur
+                           PERFORM writeErreur
+           END-REWRITE.
+      *****************************************
+       writeErreur.
+      *****************************************
+      *    libelleCategErreur ne sort que si l'appelant a renseigne
+      *    categErreurCourante juste avant (erreur liee a une
+      *    categorie precise)
+           MOVE codeErreur TO codeErreurNum.
+           MOVE libelleErreur(codeErreurNum) TO descriptionErreur.
+           IF categErreurCourante > 0
+               MOVE libelleCategorie(categErreurCourante)
+                   TO libelleCategErreur
+           ELSE
+               MOVE SPACES TO libelleCategErreur
+           END-IF.
+           MOVE 0 TO categErreurCourante.
+           MOVE EnregMAJ TO ligneErreur.
+           WRITE EnregErreur.
 
        end program GestionSpectacles.
