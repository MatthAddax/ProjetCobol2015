@@ -0,0 +1,154 @@
+       program-id. RegenerationSalleRel as "RegenerationSalleRel".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select FiSalle assign "../Fichiers/SALLE.REL"
+              organization is relative access mode is dynamic
+              relative key is salleIDLu
+                  file status is fs-fiSalle.
+
+          select FiMasterSalle assign "../Fichiers/salleMaster.seq"
+              organization is line sequential
+              file status is fs-fiMasterSalle.
+
+          select FiRejetsSalle assign
+                  "../Fichiers/salleRegenerationRejets.seq"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiSalle.
+       01 EnregSalle.
+           02 salleID                      pic 9(2).
+           02 tabPlacesCategories          pic 9(9).
+           02 REDEFINES tabPlacesCategories.
+               03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
+       FD FiMasterSalle.
+      *    meme disposition que salleSeq.seq, mais tenue a jour en
+      *    continu (ajouts/modifications de salles au fil des saisons)
+      *    plutot que chargee une seule fois en 2015
+       01 EnregMasterSalle.
+           02 numSalleMaster               pic 9(2).
+           02 tabPlacesMaster              pic 9(9).
+           02 REDEFINES tabPlacesMaster.
+               03 nbPlacesMaster           pic 9(3) OCCURS 3.
+           02 tabPrixMaster.
+               03 prixMaster               pic 9(3)V99 OCCURS 3.
+           02 nomSalleMaster               pic x(20).
+           02 batimentMaster               pic x(20).
+           02 placesAccessiblesMaster      pic 9(3).
+       FD FiRejetsSalle.
+       01 EnregRejetSalle.
+           02 codeErreurRejetSalle         pic x(2).
+           02 ligneRejetSalle              pic x(69).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiSalle                       pic x(2).
+           88 finErreurFiSalle     VALUES "10" THRU "99".
+       77 fs-fiMasterSalle                 pic x(2).
+           88 finFiMasterSalle     VALUE "10".
+       77 salleIDLu                        pic 9(2).
+       77 salleMasterValide                pic x value "O".
+           88 valideSalleMaster    VALUE "O".
+           88 invalideSalleMaster  VALUE "N".
+       77 nbSallesLues                     pic 9(5) value 0.
+       77 nbSallesEcrites                  pic 9(5) value 0.
+       77 nbSallesRejetees                 pic 9(5) value 0.
+       01 LigneBilanRegeneration.
+           02                              pic x(35)
+               VALUE "Enregistrements lus             : ".
+           02 nbSallesLuesEd               pic zzzz9.
+       01 LigneBilanRegenerationEcrites.
+           02                              pic x(35)
+               VALUE "Enregistrements ecrits           : ".
+           02 nbSallesEcritesEd            pic zzzz9.
+       01 LigneBilanRegenerationRejetees.
+           02                              pic x(35)
+               VALUE "Enregistrements rejetes          : ".
+           02 nbSallesRejeteesEd           pic zzzz9.
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+      *    reconstruit SALLE.REL a partir de l'extrait maintenu du
+      *    referentiel des salles -- a utiliser quand getSalle signale
+      *    SALLE.REL corrompu et que le fichier de depart de 2015
+      *    (salleSeq.seq) n'est plus disponible
+           OPEN OUTPUT FiSalle.
+           OPEN INPUT FiMasterSalle.
+           OPEN OUTPUT FiRejetsSalle.
+
+           read FiMasterSalle
+               at end move "10" to fs-fiMasterSalle
+           end-read.
+           perform regenereSalle until finFiMasterSalle.
+
+           perform ecritBilanRegeneration.
+
+           CLOSE FiSalle FiMasterSalle FiRejetsSalle.
+           STOP RUN.
+
+       regenereSalle.
+      *****************************************
+           add 1 to nbSallesLues.
+           perform validerSalleMaster.
+           if valideSalleMaster
+               move numSalleMaster to salleID salleIDLu
+               move tabPlacesMaster to tabPlacesCategories
+               move tabPrixMaster to tabPrixCategories
+               move nomSalleMaster to nomSalle
+               move batimentMaster to batiment
+               move placesAccessiblesMaster to placesAccessibles
+               write EnregSalle
+                   invalid key
+                       move "02" to codeErreurRejetSalle
+                       move EnregMasterSalle to ligneRejetSalle
+                       write EnregRejetSalle
+                       add 1 to nbSallesRejetees
+                   not invalid key
+                       add 1 to nbSallesEcrites
+               end-write
+           else
+               move EnregMasterSalle to ligneRejetSalle
+               write EnregRejetSalle
+               add 1 to nbSallesRejetees
+           end-if.
+           read FiMasterSalle
+               at end move "10" to fs-fiMasterSalle
+           end-read.
+
+       validerSalleMaster.
+      *****************************************
+      *    garde-fou minimal avant de reconstruire le fichier en
+      *    production -- l'extrait du referentiel est suppose
+      *    deja propre, contrairement a la file de chargement initiale
+           move "O" to salleMasterValide.
+           if numSalleMaster is not numeric or numSalleMaster = 0
+               move "N" to salleMasterValide
+               move "01" to codeErreurRejetSalle
+           end-if.
+
+       ecritBilanRegeneration.
+      *****************************************
+           move nbSallesLues to nbSallesLuesEd.
+           move nbSallesEcrites to nbSallesEcritesEd.
+           move nbSallesRejetees to nbSallesRejeteesEd.
+           display LigneBilanRegeneration.
+           display LigneBilanRegenerationEcrites.
+           display LigneBilanRegenerationRejetees.
+
+       end program RegenerationSalleRel.
