@@ -0,0 +1,160 @@
+       program-id. ManifesteSpectacle as "ManifesteSpectacle".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select FiReservationsDetail
+              assign "../Fichiers/reservationsDetail.seq"
+              organization is line sequential
+              file status is fs-fiReservationsDetail.
+
+          select optional FiParamManifeste
+              assign "../Fichiers/ParamManifeste.seq"
+              organization is line sequential
+              file status is fs-fiParamManifeste.
+
+          select FiManifeste assign "../Fichiers/manifeste.seq"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiReservationsDetail.
+       01 EnregReservationDetail.
+           02 codeSpectDetail              pic x(7).
+           02 dateRepresentationDetail     pic 9(8).
+           02 categDetail                  pic 9.
+           02 nbPlacesDetail                pic 99.
+           02 codeClientDetail             pic x(6).
+           02 nomClientDetail              pic x(20).
+       FD FiParamManifeste.
+       01 EnregParamManifeste.
+           02 codeSpectManifesteParam      pic x(7).
+           02 dateRepresentationManifesteParam pic 9(8).
+       FD FiManifeste.
+       01 EnregManifeste                   pic x(100).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiReservationsDetail          pic x(2).
+           88 finFiReservationsDetail VALUE "10".
+       77 fs-fiParamManifeste              pic x(2).
+           88 finFiParamManifeste   VALUE "10".
+       77 codeSpectManifeste               pic x(7).
+       77 dateRepresentationManifeste      pic 9(8).
+       77 nbPlacesCategManifeste           pic 9(5) OCCURS 3.
+       77 nbHolderManifeste                pic 9(4).
+       77 iCategorie                       pic 9.
+       01 LibellesCategorie.
+           02 libelleCategorie1            pic x(12) VALUE "Orchestre".
+           02 libelleCategorie2            pic x(12) VALUE "Balcon".
+           02 libelleCategorie3            pic x(12) VALUE "Loge".
+       01 REDEFINES LibellesCategorie.
+           02 libelleCategorie             pic x(12) OCCURS 3.
+       01 LigneEnteteManifeste.
+           02                              pic x(23)
+               VALUE "Manifeste du spectacle ".
+           02 codeSpectManifesteEd         pic x(7).
+           02                              pic x(9) VALUE " Date : ".
+           02 dateRepresentationManifesteEd pic 9(8).
+       01 LigneDetenteurManifeste.
+           02 libelleCategManifesteEd      pic x(12).
+           02                              pic x(3) VALUE " : ".
+           02 nomClientManifesteEd         pic x(20).
+           02                              pic x(3) VALUE " ( ".
+           02 codeClientManifesteEd        pic x(6).
+           02                              pic x(3) VALUE " ) ".
+           02                              pic x(9) VALUE "places : ".
+           02 nbPlacesManifesteEd          pic zz9.
+       01 LigneTotalCategManifeste.
+           02 libelleCategTotalManifesteEd pic x(12).
+           02                              pic x(18)
+               VALUE " total places : ".
+           02 nbPlacesCategManifesteEd     pic zzzz9.
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN INPUT FiReservationsDetail.
+           OPEN INPUT FiParamManifeste.
+           OPEN OUTPUT FiManifeste.
+
+           perform lireParamManifeste.
+           perform initTotauxManifeste.
+
+           move codeSpectManifeste to codeSpectManifesteEd.
+           move dateRepresentationManifeste
+               to dateRepresentationManifesteEd.
+           display LigneEnteteManifeste.
+           move LigneEnteteManifeste to EnregManifeste.
+           write EnregManifeste.
+
+           read FiReservationsDetail
+               at end move "10" to fs-fiReservationsDetail
+           end-read.
+           perform listeDetenteur until finFiReservationsDetail.
+
+           perform ecritTotauxManifeste.
+
+           CLOSE FiReservationsDetail FiParamManifeste FiManifeste.
+           STOP RUN.
+
+       lireParamManifeste.
+      *****************************************
+      *    spectacle/date a manifester, fournis par le fichier de
+      *    parametre ; sans fichier de parametre rien n'est liste
+           read FiParamManifeste
+               at end continue
+               not at end
+                   move codeSpectManifesteParam to codeSpectManifeste
+                   move dateRepresentationManifesteParam
+                       to dateRepresentationManifeste
+           end-read.
+
+       initTotauxManifeste.
+      *****************************************
+           perform varying iCategorie from 1 by 1 until iCategorie > 3
+               move 0 to nbPlacesCategManifeste(iCategorie)
+           end-perform.
+
+       listeDetenteur.
+      *****************************************
+      *    n'imprime que les reservations de la representation
+      *    demandee
+           if codeSpectDetail = codeSpectManifeste
+                   AND dateRepresentationDetail
+                       = dateRepresentationManifeste
+               move libelleCategorie(categDetail)
+                   to libelleCategManifesteEd
+               move nomClientDetail to nomClientManifesteEd
+               move codeClientDetail to codeClientManifesteEd
+               move nbPlacesDetail to nbPlacesManifesteEd
+               display LigneDetenteurManifeste
+               move LigneDetenteurManifeste to EnregManifeste
+               write EnregManifeste
+               add nbPlacesDetail to
+                   nbPlacesCategManifeste(categDetail)
+           end-if.
+           read FiReservationsDetail
+               at end move "10" to fs-fiReservationsDetail
+           end-read.
+
+       ecritTotauxManifeste.
+      *****************************************
+           perform varying iCategorie from 1 by 1 until iCategorie > 3
+               move libelleCategorie(iCategorie)
+                   to libelleCategTotalManifesteEd
+               move nbPlacesCategManifeste(iCategorie)
+                   to nbPlacesCategManifesteEd
+               display LigneTotalCategManifeste
+               move LigneTotalCategManifeste to EnregManifeste
+               write EnregManifeste
+           end-perform.
+
+       end program ManifesteSpectacle.
