@@ -17,11 +17,13 @@
        select FiSalle assign "../Fichiers/SALLE.REL"
               organization is relative
               access mode is dynamic
-              relative key is salleID
+              relative key is salleIDEcrit
                   file status is fs-fiSalle.
        select FiMajSalle assign "../Fichiers/salleSeq.seq"
            organization is line sequential
            file status is fs-fiMajSalle.
+       select FiRejetsSalle assign "../Fichiers/salleRejets.seq"
+           organization is line sequential.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -33,17 +35,50 @@
            02 tabPlacesCategories          pic 9(9).
            02 REDEFINES tabPlacesCategories.
                03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
        FD FiMajSalle.
        01 EnregMajSalle.
            02 numSalle                     pic 9(2).
            02 tabPlacesParSalle            pic 9(9).
            02 REDEFINES tabPlacesParSalle.
                03 nbPlacesParSalle         pic 9(3).
+           02 tabPrixParSalle.
+               03 prixParSalle             pic 9(3)V99 OCCURS 3.
+           02 nomSalleMaj                  pic x(20).
+           02 batimentMaj                  pic x(20).
+           02 placesAccessiblesMaj         pic 9(3).
+       FD FiRejetsSalle.
+       01 EnregRejetSalle.
+           02 codeErreurRejetSalle         pic x(2).
+           02 ligneRejetSalle               pic x(69).
        WORKING-STORAGE SECTION.
       *-----------------------
        01 fs-fiSalle                          pic xx.
        01 fs-fiMajSalle                       pic xx.
            88  finFiMajSalle      VALUE "10".
+       77 salleIDEcrit                        pic 9(2).
+       77 salleAjoutValide                    pic x value "O".
+           88  valideSalleAjout       VALUE "O".
+           88  invalideSalleAjout     VALUE "N".
+       77 nbSallesLues                         pic 9(5) value 0.
+       77 nbSallesEcrites                      pic 9(5) value 0.
+       77 nbSallesRejetees                     pic 9(5) value 0.
+       01 LigneBilanChargementSalle.
+           02                              pic x(35)
+               VALUE "Enregistrements lus             : ".
+           02 nbSallesLuesEd                pic zzzz9.
+       01 LigneBilanChargementSalleEcrites.
+           02                              pic x(35)
+               VALUE "Enregistrements ecrits           : ".
+           02 nbSallesEcritesEd             pic zzzz9.
+       01 LigneBilanChargementSalleRejetees.
+           02                              pic x(35)
+               VALUE "Enregistrements rejetes          : ".
+           02 nbSallesRejeteesEd            pic zzzz9.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
@@ -52,15 +87,68 @@
       **
            open output FiSalle.
            open input FiMajSalle.
+           open output FiRejetsSalle.
 
            read FiMajSalle.
            perform ajouteSalle until finFiMajSalle.
 
-           close FiSalle FiMajSalle.
+           perform ecritBilanChargementSalle.
+
+           close FiSalle FiMajSalle FiRejetsSalle.
             STOP RUN.
        ajouteSalle.
-           move EnregMajSalle to EnregSalle
-           write EnregSalle.
+           add 1 to nbSallesLues.
+           perform validerSalleAjout.
+           if valideSalleAjout
+               move EnregMajSalle to EnregSalle
+               move salleID to salleIDEcrit
+               write EnregSalle
+                   invalid key
+                       move "06" to codeErreurRejetSalle
+                       move EnregMajSalle to ligneRejetSalle
+                       write EnregRejetSalle
+                       add 1 to nbSallesRejetees
+                   not invalid key
+                       add 1 to nbSallesEcrites
+               end-write
+           else
+               move EnregMajSalle to ligneRejetSalle
+               write EnregRejetSalle
+               add 1 to nbSallesRejetees
+           end-if.
            read FiMajSalle.
+      ** rejette les lignes de chargement hors intervalle ou non
+      ** numeriques vers salleRejets.seq plutot que de les charger
+      ** telles quelles dans SALLE.REL
+       validerSalleAjout.
+           move "O" to salleAjoutValide.
+           if numSalle is not numeric or numSalle = 0
+               move "N" to salleAjoutValide
+               move "01" to codeErreurRejetSalle
+           end-if.
+           if valideSalleAjout and nomSalleMaj = spaces
+               move "N" to salleAjoutValide
+               move "02" to codeErreurRejetSalle
+           end-if.
+           if valideSalleAjout and tabPlacesParSalle is not numeric
+               move "N" to salleAjoutValide
+               move "03" to codeErreurRejetSalle
+           end-if.
+           if valideSalleAjout and tabPrixParSalle is not numeric
+               move "N" to salleAjoutValide
+               move "04" to codeErreurRejetSalle
+           end-if.
+           if valideSalleAjout
+                   and placesAccessiblesMaj is not numeric
+               move "N" to salleAjoutValide
+               move "05" to codeErreurRejetSalle
+           end-if.
+       ecritBilanChargementSalle.
+           move nbSallesLues to nbSallesLuesEd.
+           move nbSallesEcrites to nbSallesEcritesEd.
+           move nbSallesRejetees to nbSallesRejeteesEd.
+           display LigneBilanChargementSalle.
+           display LigneBilanChargementSalleEcrites.
+           display LigneBilanChargementSalleRejetees.
       ** add other procedures here
        END PROGRAM creationFichierSallRel.
