@@ -26,7 +26,7 @@
          select FiSalle assign "../Fichiers/SALLE.REL"
               organization is relative
               access mode is dynamic
-              relative key is salleID
+              relative key is salleIDLu
                   file status is fs-fiSalle.
 
          SELECT FiMaj assign "../Fichiers/maj.seq"
@@ -36,11 +36,57 @@
               ORGANIZATION IS LINE SEQUENTIAL.
          SELECT FiListingTitre assign "../Fichiers/ListingTitres.seq"
            organization is line sequential.
-         SELECT FiListingOctobre assign "../Fichiers/ListingOctobre.seq"
+         SELECT FiListingMensuel assign "../Fichiers/ListingMensuel.seq"
            organization is line sequential.
+         SELECT FiRevenu assign "../Fichiers/Revenu.seq"
+           organization is line sequential.
+
+         select optional FiParamListing
+             assign "../Fichiers/ParamListing.seq"
+             organization is line sequential
+             file status is fs-fiParamListing.
+
+         select optional FiListeAttente
+             assign "../Fichiers/LISTEATTENTE.IND"
+             organization is indexed access mode is dynamic
+             record key is seqAttente
+                 alternate record key is cleAttente
+                                       with duplicates
+                 file status is fs-fiAttente.
+
+         select optional FiClient
+             assign "../Fichiers/CLIENT.IND"
+             organization is indexed access mode is dynamic
+             record key is codeClientMaster
+                 file status is fs-fiClient.
+
+         select optional FiResaClient
+             assign "../Fichiers/RESACLIENT.IND"
+             organization is indexed access mode is dynamic
+             record key is seqResaClient
+                 alternate record key is codeClientRef
+                                       with duplicates
+                 file status is fs-fiResaClient.
 
            select optional debug assign "../debug.seq"
                organization is line sequential.
+
+           select optional FiCheckpoint
+               assign "../Fichiers/checkpoint.rel"
+               organization is relative
+               access mode is random
+               relative key is checkpointIDLu
+                   file status is fs-fiCheckpoint.
+
+           select FiReservationsDetail
+               assign "../Fichiers/reservationsDetail.seq"
+               organization is line sequential
+               file status is fs-fiReservationsDetail.
+
+           select FiAudit
+               assign "../Fichiers/auditSpectacles.seq"
+               organization is line sequential
+               file status is fs-fiAudit.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -50,14 +96,18 @@
        FD FiErreur.
        01 EnregErreur.
            02 codeErreur                   pic x(2).
+           02 descriptionErreur            pic x(42).
+           02 libelleCategErreur           pic x(12).
            02 ligneErreur                  pic x(80).
        FD FiListingTitre.
        01 EnreglistingTitre                pic x(100).
-       FD FiListingOctobre.
-       01 EnregListingOctobre.
-           02 datesOctobre                 pic x(10).
+       FD FiListingMensuel.
+       01 EnregListingMensuel.
+           02 dateJourListing              pic x(10).
            02 listeTitres                  pic x(1000).
            02 nbSpectacles                 pic 9(2).
+       FD FiRevenu.
+       01 EnregRevenu                      pic x(100).
 
        FD FiSpectacle.
        01 EnregSpectacle.
@@ -67,6 +117,7 @@
            02 titre                        pic x(30).
            02 numSalle                     pic 9(2).
            02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
                03  moisRepresentation      pic 9(2).
                03  jourRepresentation      pic 9(2).
            02 tabReservationsCategories    pic 9(9).
@@ -74,28 +125,95 @@
                03 nbReservations           pic 9(3) OCCURS 3.
        FD FiSalle.
        01 EnregSalle.
+           02 salleID                      pic 9(2).
            02 tabPlacesCategories          pic 9(9).
            02 REDEFINES tabPlacesCategories.
                03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
+       FD FiParamListing.
+       01 EnregParamListing.
+           02 anneeListingParam            pic 9(4).
+           02 moisListingParam             pic 99.
+       FD FiListeAttente.
+       01 EnregAttente.
+           02 seqAttente                   pic 9(5).
+           02 cleAttente.
+               03 codeSpectAttente         pic x(7).
+               03 categAttente             pic 9.
+           02 titreAttente                 pic x(30).
+           02 nbPlacesAttente              pic 99.
+           02 codeClientAttente            pic x(6).
+           02 nomClientAttente             pic x(20).
+       FD FiClient.
+       01 EnregClient.
+           02 codeClientMaster             pic x(6).
+           02 nomClientMaster              pic x(20).
+       FD FiResaClient.
+      *    cle de substitution sur codeClientRef -- un START sur
+      *    cette cle alternative suivi de READ NEXT ramene en un seul
+      *    parcours toutes les representations reservees par un
+      *    client donne, sans avoir a rebalayer chaque spectacle
+       01 EnregResaClient.
+           02 seqResaClient                pic 9(7).
+           02 codeClientRef                pic x(6).
+           02 codeSpectRef                 pic x(7).
+           02 dateRepresentationRef        pic 9(8).
+       FD FiCheckpoint.
+       01 EnregCheckpoint.
+           02 checkpointID                 pic 9.
+           02 derniereTransactionTraitee   pic 9(6).
+       FD FiReservationsDetail.
+       01 EnregReservationDetail.
+           02 codeSpectDetail              pic x(7).
+           02 dateRepresentationDetail     pic 9(8).
+           02 categDetail                  pic 9.
+           02 nbPlacesDetail                pic 99.
+           02 codeClientDetail             pic x(6).
+           02 nomClientDetail              pic x(20).
+       FD FiAudit.
+       01 EnregAudit.
+           02 codeSpectAudit               pic x(7).
+           02 champModifieAudit            pic x(20).
+           02 ancienneValeurAudit          pic x(20).
+           02 nouvelleValeurAudit          pic x(20).
+           02 dateAuditAudit               pic 9(6).
+           02 heureAuditAudit              pic 9(8).
+           02 raisonAnnulationAudit        pic 9.
+           02 dateAnnulationAudit          pic 9(8).
        FD FiMaj.
        01 EnregMAJ.
            02 codeMaj                      pic x.
-           02 informationsAction           pic x(37).
+           02 informationsAction           pic x(67).
            02 REDEFINES informationsAction.
                03 codeGenreNouv            pic x(5).
                03 titreNouv                pic x(30).
            02 REDEFINES informationsAction.
                03 titreReserve             pic x(30).
-               03 dateReserve              pic 9(4).
+               03 dateReserve              pic 9(8).
                03 categReserve             pic 9.
                03 nbPlacesReserve          pic 99.
+               03 codeClient               pic x(6).
+               03 nomClient                pic x(20).
            02 REDEFINES informationsAction.
                03 codeSpectacleAnnulation  pic x(7).
                03 categAnnulation          pic 9.
                03 nbPlacesAnnulation       pic 99.
+               03 raisonAnnulation         pic 9.
+                   88 raisonDemandeClient        value 1.
+                   88 raisonNoShow              value 2.
+                   88 raisonSpectacleAnnule     value 3.
+                   88 raisonCorrectionSurbooking value 4.
+               03 dateAnnulation           pic 9(8).
+           02 REDEFINES informationsAction.
+               03 codeGenreAnnulationMasse pic x(5).
+               03 titreAnnulationMasse     pic x(30).
        01 EnregDateRepresentation.
            02 codeGenreNouveau             pic x(5).
-           02 dateRepresentationNouveau    pic 9(4).
+           02 dateRepresentationNouveau    pic 9(8).
            02 numSalleNouveau              pic 99.
        WORKING-STORAGE SECTION.
       *-----------------------
@@ -105,6 +223,33 @@
            88 finErreurFiSalle     VALUES "10" THRU "99".
        77 fs-fiMaj                         pic x(2).
            88 finFiMaj             VALUE "10".
+       77 fs-fiAttente                     pic x(2).
+           88 finErreurFiAttente    VALUES "10" THRU "99".
+       77 fs-fiParamListing                pic x(2).
+           88 finFiParamListing     VALUE "10".
+       77 fs-fiClient                      pic x(2).
+           88 finErreurFiClient     VALUES "10" THRU "99".
+       77 fs-fiCheckpoint                  pic x(2).
+           88 finErreurFiCheckpoint VALUES "10" THRU "99".
+       77 fs-fiReservationsDetail          pic x(2).
+       77 fs-fiAudit                       pic x(2).
+       77 fs-fiResaClient                  pic x(2).
+           88 finErreurFiResaClient VALUES "10" THRU "99".
+       77 seqResaClientSuivant             pic 9(7).
+       77 ancienneValeurAuditTemp          pic 9(3).
+       77 ancienneValeurMasseTemp          pic 9(3) OCCURS 3.
+       77 categErreurCourante              pic 9 value 0.
+       77 checkpointIDLu                   pic 9.
+       77 intervalleCheckpoint             pic 9(4) value 500.
+       77 quotientCheckpoint               pic 9(5).
+       77 resteCheckpoint                  pic 9(4).
+       77 pointeurReprise                  pic 9(6).
+       77 seqAttenteSuivant                pic 9(5).
+       77 cleAttenteCible                  pic x(8).
+       77 anneeListing                     pic 9(4) value 2015.
+       77 moisListing                      pic 99 value 10.
+       77 dateDebutMoisListing             pic 9(8).
+       77 dateFinMoisListing               pic 9(8).
        01 labelTitre                       pic x(21)
                VALUE "Titre du spectacle : ".
        01 ligneTitre                       pic x(51).
@@ -119,6 +264,10 @@
                VALUE SPACES.
            02                              pic x(19)
                VALUE "Taux de remplissage".
+           02                              pic x(3)
+               VALUE SPACES.
+           02                              pic x(5)
+               VALUE "Salle".
        01 LigneInfosListingTitre.
            02  dateRepresentationEd        pic x(10).
            02                              pic x(18)
@@ -128,6 +277,65 @@
                VALUE SPACES.
            02  tauxDeremplissage           pic zz9.
            02                              pic x VALUE "%".
+           02                              pic x(3)
+               VALUE SPACES.
+           02  nomSalleListingEd           pic x(20).
+       01 LigneDetailCategListingTitre.
+           02                              pic x(4) VALUE SPACES.
+           02  libelleCategListingEd       pic x(12).
+           02                              pic x(3) VALUE " : ".
+           02  nbReservationsCategListingEd pic zzz9.
+           02                              pic x(3) VALUE " / ".
+           02  nbPlacesCategListingEd      pic zzz9.
+       01 LibellesCategorie.
+           02 libelleCategorie1            pic x(12) VALUE "Orchestre".
+           02 libelleCategorie2            pic x(12) VALUE "Balcon".
+           02 libelleCategorie3            pic x(12) VALUE "Loge".
+       01 REDEFINES LibellesCategorie.
+           02 libelleCategorie             pic x(12) OCCURS 3.
+       01 LigneLabelsRevenu.
+           02                              pic x(21)
+               VALUE "Titre du spectacle : ".
+           02 titreRevenuEd                pic x(30).
+           02                              pic x(16)
+               VALUE " Recette totale : ".
+           02 revenuTitreEd                pic zzzzzz9,99.
+       01 LigneTotalRevenu.
+           02                              pic x(29)
+               VALUE "Recette totale du portefeuille : ".
+           02 revenuGlobalEd               pic zzzzzz9,99.
+       01 LibellesErreur.
+           02 libelleErreur01              pic x(42)
+               VALUE "Code de transaction MAJ inconnu".
+           02 libelleErreur02              pic x(42)
+               VALUE "Titre introuvable au catalogue".
+           02 libelleErreur03              pic x(42)
+               VALUE "Date de la representation non concordante".
+           02 libelleErreur04              pic x(42)
+               VALUE "Capacite de la salle depassee".
+           02 libelleErreur05              pic x(42)
+               VALUE "Code spectacle inconnu a l'annulation".
+           02 libelleErreur06              pic x(42)
+               VALUE "Echec de reecriture du spectacle".
+           02 libelleErreur07              pic x(42)
+               VALUE "Titre deja programme a cette date/salle".
+           02 libelleErreur08              pic x(42)
+               VALUE "Salle inconnue de SALLE.REL".
+           02 libelleErreur09              pic x(42)
+               VALUE "Salle deja occupee par un autre spectacle".
+           02 libelleErreur10              pic x(42)
+               VALUE "Code genre inconnu a l'annulation en masse".
+       01 REDEFINES LibellesErreur.
+           02 libelleErreur                pic x(42) OCCURS 10.
+       01 tableErreurCompte.
+           02 nbErreur                     pic 9(3) OCCURS 10.
+       01 LigneBilanErreur.
+           02                              pic x(6) VALUE "Code ".
+           02 codeErreurBilanEd            pic 99.
+           02                              pic x(3) VALUE " : ".
+           02 libelleErreurBilanEd         pic x(42).
+           02                              pic x(3) VALUE " : ".
+           02 nbErreurBilanEd              pic zz9.
 
 
        77 codeNumPrec                      pic 9(2).
@@ -136,7 +344,6 @@
        77 codeGenreSave                    pic x(5).
        77 placesTemp                       pic 9(3).
        77 choix                            pic x.
-       77 annee                            pic 9999 value 2015.
        77 totalPlacesReservee              pic 9999.
        77 totalPlacesDisponibles           pic 9999.
        77 taux                             pic 9V99.
@@ -145,22 +352,92 @@
        77 grandeStringSpectacle            pic x(10000).
        77 jourSauve                        pic 99.
        77 pointeur                         pic 99.
-       77 salleID                          pic 99.
+       77 salleIDLu                        pic 99.
+       77 revenuTitre                      pic 9(7)V99.
+       77 revenuRepresentation             pic 9(7)V99.
+       77 revenuGlobal                      pic 9(7)V99.
+       77 codeErreurNum                    pic 99.
+       77 indiceErreur                     pic 99.
+       77 nbShowsCrees                     pic 9(5).
+       77 nbReservationsAppliquees         pic 9(5).
+       77 nbAnnulationsAppliquees          pic 9(5).
+       77 nbTransactionsLues               pic 9(5).
+       77 nbErreursTotal                   pic 9(5).
+       77 codeNumCourant                   pic 9(2).
+       77 doublonTrouve                    pic x value "N".
+           88 pasDoublon            value "N".
+           88 existeDoublon         value "O".
+       77 salleInexistanteFlag             pic x value "N".
+           88 salleExiste           value "N".
+           88 salleInexistante      value "O".
+       77 salleOccupeeFlag                 pic x value "N".
+           88 salleLibre            value "N".
+           88 salleOccupee          value "O".
+       77 statutValidation                 pic 9 value 0.
+       01 LigneBilanTotaux.
+           02                              pic x(35)
+               VALUE "Transactions MAJ.SEQ lues      : ".
+           02 nbTransactionsLuesEd         pic zzzz9.
+       01 LigneBilanShows.
+           02                              pic x(35)
+               VALUE "Spectacles crees               : ".
+           02 nbShowsCreesEd               pic zzzz9.
+       01 LigneBilanReservations.
+           02                              pic x(35)
+               VALUE "Reservations appliquees        : ".
+           02 nbReservationsAppliqueesEd   pic zzzz9.
+       01 LigneBilanAnnulations.
+           02                              pic x(35)
+               VALUE "Annulations appliquees         : ".
+           02 nbAnnulationsAppliqueesEd    pic zzzz9.
+       01 LigneBilanErreursTotal.
+           02                              pic x(35)
+               VALUE "Transactions en erreur          : ".
+           02 nbErreursTotalEd             pic zzzz9.
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       ************************************
            OPEN INPUT FiMaj FiSalle.
            OPEN I-O FiSpectacle.
-           OPEN output debug FiErreur FiListingTitre FiListingOctobre.
+           OPEN I-O FiListeAttente.
+           OPEN I-O FiClient.
+           OPEN I-O FiResaClient.
+           OPEN I-O FiCheckpoint.
+           OPEN output debug FiErreur FiListingTitre FiListingMensuel
+                              FiRevenu.
+           OPEN INPUT FiParamListing.
+           OPEN EXTEND FiReservationsDetail.
+           OPEN EXTEND FiAudit.
+
+           perform initAttente.
+           perform initResaClient.
+           perform lireParamListing.
+           perform initCheckpoint.
+
+           move 0 to pointeurReprise.
+           perform ignorerTransactionTraitee
+               until pointeurReprise >= derniereTransactionTraitee
+               OR finFiMaj.
+           move derniereTransactionTraitee to nbTransactionsLues.
 
            read FiMaj.
+           add 1 to nbTransactionsLues.
 
            perform miseAJour until finFiMaj.
 
+           move 0 to derniereTransactionTraitee.
+           rewrite EnregCheckpoint.
+
            perform listingParTitre.
 
-           perform listingOctobre.
+           perform listingMensuel.
+
+           perform rapportRevenu.
+
+           perform rapportErreurs.
+
+           perform bilanTraitement.
 
            close FiMaj,
                  FiSpectacle,
@@ -168,9 +445,85 @@
                  FiSalle,
                  FiErreur,
                  FiListingTitre,
-                 FiListingOctobre.
+                 FiListingMensuel,
+                 FiListeAttente,
+                 FiParamListing,
+                 FiClient,
+                 FiRevenu,
+                 FiCheckpoint,
+                 FiReservationsDetail,
+                 FiAudit,
+                 FiResaClient.
            stop run.
 
+       initCheckpoint.
+      ************************************
+      *    recupere le nombre de transactions deja traitees lors
+      *    d'une execution precedente interrompue, pour reprendre le
+      *    traitement a cet endroit au lieu de rejouer tout MAJ.SEQ
+           move 1 to checkpointIDLu.
+           read FiCheckpoint
+               invalid key
+                   move 1 to checkpointID
+                   move 0 to derniereTransactionTraitee
+                   write EnregCheckpoint
+           end-read.
+
+       ignorerTransactionTraitee.
+      ************************************
+      *    relit sans les retraiter les transactions deja appliquees
+      *    avant le point de reprise
+           read FiMaj.
+           add 1 to pointeurReprise.
+
+       lireParamListing.
+      ************************************
+      *    mois a lister, fourni par le fichier de parametre ; a
+      *    defaut d'un fichier de parametre on conserve octobre
+           read FiParamListing
+               at end continue
+               not at end
+                   move anneeListingParam to anneeListing
+                   move moisListingParam to moisListing
+           end-read.
+           compute dateDebutMoisListing =
+               anneeListing * 10000 + moisListing * 100.
+           compute dateFinMoisListing = dateDebutMoisListing + 100.
+
+       initAttente.
+      ************************************
+      *    recherche du dernier numero de sequence utilise sur la
+      *    liste d'attente, pour pouvoir en attribuer un nouveau
+           move 0 to seqAttenteSuivant.
+           move high-values to seqAttente.
+           start FiListeAttente key is <= seqAttente
+               invalid key continue
+               not invalid key
+                   read FiListeAttente
+                       invalid key continue
+                       not invalid key
+                           add 1 to seqAttente giving seqAttenteSuivant
+                   end-read
+           end-start.
+
+       initResaClient.
+      ************************************
+      *    recherche du dernier numero de sequence utilise sur le
+      *    fichier de references client, pour pouvoir en attribuer
+      *    un nouveau
+           move 0 to seqResaClientSuivant.
+           move high-values to seqResaClient.
+           start FiResaClient key is <= seqResaClient
+               invalid key continue
+               not invalid key
+                   read FiResaClient
+                       invalid key continue
+                       not invalid key
+                           add 1 to seqResaClient
+                               giving seqResaClientSuivant
+                   end-read
+           end-start.
+
        miseAJour.
       ************************************
            move SPACES to EnregDebug.
@@ -180,14 +533,37 @@
                WHEN 'R'
                    perform reservation
                    read FiMaj
+                   add 1 to nbTransactionsLues
                WHEN 'A'
                    perform annulation
                    read FiMaj
+                   add 1 to nbTransactionsLues
+               WHEN 'B'
+                   perform annulationMasse
+                   read FiMaj
+                   add 1 to nbTransactionsLues
                WHEN OTHER
                    move 01 to codeErreur
                    perform writeErreur
                    read FiMaj
+                   add 1 to nbTransactionsLues
            end-evaluate.
+           perform verifieCheckpoint.
+
+       verifieCheckpoint.
+      ************************************
+      *    toutes les intervalleCheckpoint transactions lues sur
+      *    FiMaj (et non plus de transactions de haut niveau, afin
+      *    que le point de reprise corresponde exactement au nombre
+      *    de lectures physiques qu'ignorerTransactionTraitee doit
+      *    refaire au redemarrage), memorise le point de reprise sur
+      *    le fichier checkpoint.rel
+           divide nbTransactionsLues by intervalleCheckpoint
+               giving quotientCheckpoint remainder resteCheckpoint.
+           if resteCheckpoint = 0
+               move nbTransactionsLues to derniereTransactionTraitee
+               rewrite EnregCheckpoint
+           end-if.
 
 
        reservation.
@@ -204,6 +580,7 @@
        reservationPlaces.
       ************************************
 
+           perform enregistrerClient.
            perform checkDateReservation.
            if dateReserve = dateRepresentation
                perform miseAJourPlaces
@@ -223,19 +600,96 @@
       ************************************
            add nbReservations(categReserve) to nbPlacesReserve
                giving placesTemp.
-           move numSalle to salleID.
+           move numSalle to salleIDLu.
            read FiSalle.
           display "Nb reserv actuelles : " nbReservations(categReserve).
           DISPLAY "Nb reservations MAJ : " nbPlacesReserve.
           display "Total reservations  : " placesTemp "/"
                nbPlaces(categReserve).
            if placesTemp > nbPlaces(categReserve)
+               move categReserve to categErreurCourante
                move 04 to codeErreur
                perform writeErreur
+               perform mettreEnAttente
            else
+               move nbReservations(categReserve) to
+                   ancienneValeurAuditTemp
                move placesTemp to nbReservations(categReserve)
+               rewrite EnregSpectacle
+                   invalid key move categReserve to categErreurCourante
+                               move 06 to codeErreur
+                               perform writeErreur
+                   not invalid key
+                       add 1 to nbReservationsAppliquees
+                       perform enregistrerReservationDetail
+                       move spaces to champModifieAudit
+                       string "nbReservations(" categReserve ")"
+                           delimited by size into champModifieAudit
+                       end-string
+                       move ancienneValeurAuditTemp
+                           to ancienneValeurAudit
+                       move nbReservations(categReserve)
+                           to nouvelleValeurAudit
+                       move 0 to raisonAnnulationAudit
+                       move 0 to dateAnnulationAudit
+                       perform enregistrerAudit
+               end-rewrite
            end-if.
 
+       enregistrerAudit.
+      ************************************
+      *    journalise une mutation appliquee a SPECTACLE.IND -- le
+      *    champ modifie et les valeurs avant/apres sont deja garnis
+      *    par l'appelant, codeSpect sort ici de l'enregistrement
+      *    courant
+           move codeSpect to codeSpectAudit.
+           accept dateAuditAudit from date.
+           accept heureAuditAudit from time.
+           write EnregAudit.
+
+       enregistrerReservationDetail.
+      ************************************
+      *    trace le detenteur et le nombre de places pour cette
+      *    representation, pour le manifeste d'embarquement
+           move codeSpect to codeSpectDetail.
+           move dateRepresentation to dateRepresentationDetail.
+           move categReserve to categDetail.
+           move nbPlacesReserve to nbPlacesDetail.
+           move codeClient to codeClientDetail.
+           move nomClient to nomClientDetail.
+           write EnregReservationDetail.
+           move codeClient to codeClientRef.
+           perform enregistrerResaClientRef.
+
+       mettreEnAttente.
+      ************************************
+      *    place la demande de reservation refusee sur la liste
+      *    d'attente pour rejeu lors d'une prochaine annulation
+           move seqAttenteSuivant to seqAttente.
+           add 1 to seqAttenteSuivant.
+           move codeSpect to codeSpectAttente.
+           move categReserve to categAttente.
+           move titre to titreAttente.
+           move nbPlacesReserve to nbPlacesAttente.
+           move codeClient to codeClientAttente.
+           move nomClient to nomClientAttente.
+           write EnregAttente
+               invalid key continue
+           end-write.
+
+       enregistrerClient.
+      ************************************
+      *    associe la reservation au client, en le creant au
+      *    fichier maitre s'il n'y figure pas deja
+           move codeClient to codeClientMaster.
+           read FiClient
+               invalid key
+                   move nomClient to nomClientMaster
+                   write EnregClient
+                       invalid key continue
+                   end-write
+           end-read.
+
        annulation.
       ************************************
            move codeSpectacleAnnulation to codeSpect.
@@ -243,16 +697,169 @@
            start FiSpectacle key is = codeSpect
                invalid key move 5 to codeErreur
                            perform writeErreur
-               not invalid key perform annuleSpectale
+               not invalid key
+                   read FiSpectacle
+                   perform annuleSpectale
            end-start.
 
        annuleSpectale.
       ************************************
+           move nbReservations(categAnnulation) to
+               ancienneValeurAuditTemp.
            SUBTRACT nbPlacesAnnulation
                from nbReservations(categAnnulation).
            if nbReservations(categAnnulation) < 0
               move zeroes to nbReservations(categAnnulation)
            end-if.
+           rewrite EnregSpectacle
+               invalid key move categAnnulation to categErreurCourante
+                           move 06 to codeErreur
+                           perform writeErreur
+               not invalid key
+                   add 1 to nbAnnulationsAppliquees
+                   move spaces to champModifieAudit
+                   string "nbReservations(" categAnnulation ")"
+                       delimited by size into champModifieAudit
+                   end-string
+                   move ancienneValeurAuditTemp to ancienneValeurAudit
+                   move nbReservations(categAnnulation)
+                       to nouvelleValeurAudit
+                   move raisonAnnulation to raisonAnnulationAudit
+                   move dateAnnulation to dateAnnulationAudit
+                   perform enregistrerAudit
+           end-rewrite.
+           perform rejouerAttente.
+
+       rejouerAttente.
+      ************************************
+      *    rejoue la liste d'attente pour ce spectacle/categorie
+      *    tant que les places liberees le permettent
+           move codeSpect to codeSpectAttente.
+           move categAnnulation to categAttente.
+           move cleAttente to cleAttenteCible.
+           start FiListeAttente key is = cleAttente
+               invalid key continue
+               not invalid key
+                   read FiListeAttente
+                   perform consommerAttente
+                       until finErreurFiAttente
+                       OR cleAttente not = cleAttenteCible
+           end-start.
+
+       consommerAttente.
+      ************************************
+           move nbReservations(categAnnulation) to
+               ancienneValeurAuditTemp.
+           add nbReservations(categAnnulation) nbPlacesAttente
+               giving placesTemp.
+           if placesTemp <= nbPlaces(categAnnulation)
+               move placesTemp to nbReservations(categAnnulation)
+               rewrite EnregSpectacle
+                   invalid key move categAnnulation to
+                                   categErreurCourante
+                               move 06 to codeErreur
+                               perform writeErreur
+                   not invalid key
+                       perform enregistrerAttenteDetail
+                       move spaces to champModifieAudit
+                       string "nbReservations(" categAnnulation ")"
+                           delimited by size into champModifieAudit
+                       end-string
+                       move ancienneValeurAuditTemp
+                           to ancienneValeurAudit
+                       move nbReservations(categAnnulation)
+                           to nouvelleValeurAudit
+                       move 0 to raisonAnnulationAudit
+                       move 0 to dateAnnulationAudit
+                       perform enregistrerAudit
+               end-rewrite
+               delete FiListeAttente
+                   invalid key continue
+               end-delete
+           end-if.
+           read FiListeAttente next
+               at end move "10" to fs-fiAttente
+           end-read.
+
+       enregistrerAttenteDetail.
+      ************************************
+      *    trace le detenteur d'une reservation rejouee depuis la
+      *    liste d'attente, pour le manifeste d'embarquement
+           move codeSpect to codeSpectDetail.
+           move dateRepresentation to dateRepresentationDetail.
+           move categAnnulation to categDetail.
+           move nbPlacesAttente to nbPlacesDetail.
+           move codeClientAttente to codeClientDetail.
+           move nomClientAttente to nomClientDetail.
+           write EnregReservationDetail.
+           move codeClientAttente to codeClientRef.
+           perform enregistrerResaClientRef.
+
+       enregistrerResaClientRef.
+      ************************************
+      *    alimente RESACLIENT.IND -- codeClientRef est deja garni
+      *    par l'appelant ; un seul START sur cette cle alternative
+      *    retrouve ensuite toutes les representations d'un client,
+      *    sans avoir a reparcourir le detail des reservations
+           move seqResaClientSuivant to seqResaClient.
+           add 1 to seqResaClientSuivant.
+           move codeSpect to codeSpectRef.
+           move dateRepresentation to dateRepresentationRef.
+           write EnregResaClient
+               invalid key continue
+           end-write.
+
+       annulationMasse.
+      ************************************
+      *    annule en une seule transaction toutes les representations
+      *    d'un spectacle (codeGenre, facultativement limite a un
+      *    titre) au lieu de rejouer une annulation par representation
+           move codeGenreAnnulationMasse to codeGenre.
+           start FiSpectacle key is = codeGenre
+               invalid key move 10 to codeErreur
+                           perform writeErreur
+               not invalid key
+                   read FiSpectacle
+                   perform annuleRepresentationMasse
+                       until finErreurFiSpectacle
+                       OR codeGenre not = codeGenreAnnulationMasse
+           end-start.
+
+       annuleRepresentationMasse.
+      ************************************
+      *    une representation a la fois ; le titre n'est controle que
+      *    s'il a ete fourni sur la transaction
+           if titreAnnulationMasse = spaces
+                   OR titre = titreAnnulationMasse
+               perform varying iCategorie from 1 by 1
+                       until iCategorie > 3
+                   move nbReservations(iCategorie)
+                       to ancienneValeurMasseTemp(iCategorie)
+                   move 0 to nbReservations(iCategorie)
+               end-perform
+               rewrite EnregSpectacle
+                   invalid key move 06 to codeErreur
+                               perform writeErreur
+                   not invalid key
+                       add 1 to nbAnnulationsAppliquees
+                       perform varying iCategorie from 1 by 1
+                               until iCategorie > 3
+                           move spaces to champModifieAudit
+                           string "nbReservations(" iCategorie ")"
+                               delimited by size into champModifieAudit
+                           end-string
+                           move ancienneValeurMasseTemp(iCategorie)
+                               to ancienneValeurAudit
+                           move 0 to nouvelleValeurAudit
+                           move 0 to raisonAnnulationAudit
+                           move 0 to dateAnnulationAudit
+                           perform enregistrerAudit
+                       end-perform
+               end-rewrite
+           end-if.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
 
        ajoutSpectacle.
       ************************************
@@ -268,12 +875,13 @@
            move titreNouv to titreSave.
 
            read FiMaj.
+           add 1 to nbTransactionsLues.
            perform ajoutRepresentation until finFiMaj
                                 OR codeGenreSave not = codeGenreNouveau.
 
        nouveauSpectacle.
       ************************************
-           move 0 to codeNum.
+           move 0 to codeNumCourant.
 
        goDernierCodeNum.
       ************************************
@@ -284,27 +892,125 @@
                read FiSpectacle next
            end-perform.
 
-           move codeNumPrec to codeNum.
+           move codeNumPrec to codeNumCourant.
 
        ajoutRepresentation.
       ************************************
            move "ajoute representation" to EnregDebug.
            write EnregDebug.
-           move codeGenreSave to codeGenre.
+           add 1 to codeNumCourant.
+           perform validerRepresentation.
+           evaluate statutValidation
+               when 0
+                   move codeGenreSave to codeGenre
+                   move codeNumCourant to codeNum
+                   move titreSave to titre
+                   move dateRepresentationNouveau to dateRepresentation
+                   move numSalleNouveau to numSalle
+                   perform varying iCategorie from 1 by 1
+                           until iCategorie > 3
+                       move 0 to nbReservations(iCategorie)
+                   end-perform
+                   move EnregSpectacle to EnregDebug
+                   write EnregDebug
+                   write EnregSpectacle
+                   add 1 to nbShowsCrees
+                   move "creation" to champModifieAudit
+                   move spaces to ancienneValeurAudit
+                   move codeSpect to nouvelleValeurAudit
+                   move 0 to raisonAnnulationAudit
+                   move 0 to dateAnnulationAudit
+                   perform enregistrerAudit
+               when 1
+                   move 07 to codeErreur
+                   perform writeErreur
+               when 2
+                   move 08 to codeErreur
+                   perform writeErreur
+               when 3
+                   move 09 to codeErreur
+                   perform writeErreur
+           end-evaluate.
+           read FiMaj.
+           add 1 to nbTransactionsLues.
+
+       validerRepresentation.
+      ************************************
+      *    valide la nouvelle representation avant ecriture : titre
+      *    deja programme, salle inexistante, salle deja occupee
+           move 0 to statutValidation.
+           perform checkSalleExiste.
+           if salleInexistante
+               move 2 to statutValidation
+           else
+               perform checkDoublon
+               if existeDoublon
+                   move 1 to statutValidation
+               else
+                   perform checkSalleOccupee
+                   if salleOccupee
+                       move 3 to statutValidation
+                   end-if
+               end-if
+           end-if.
+
+       checkSalleExiste.
+      ************************************
+           move numSalleNouveau to salleIDLu.
+           start FiSalle key = salleIDLu
+               invalid key move "O" to salleInexistanteFlag
+               not invalid key move "N" to salleInexistanteFlag
+           end-start.
+
+       checkDoublon.
+      ************************************
+      *    verifie si ce titre est deja programme a la meme date
+      *    dans la meme salle
+           move "N" to doublonTrouve.
            move titreSave to titre.
-           move dateRepresentationNouveau to dateRepresentation.
-           move numSalleNouveau to numSalle.
-           add 1 to codeNum.
+           start FiSpectacle key is = titre
+               invalid key continue
+               not invalid key
+                   read FiSpectacle next
+                   perform verifieDoublon
+                       until finErreurFiSpectacle
+                       OR titre not = titreSave
+           end-start.
 
+       verifieDoublon.
+      ************************************
+           if dateRepresentation = dateRepresentationNouveau
+                   and numSalle = numSalleNouveau
+               move "O" to doublonTrouve
+           end-if.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
 
-           perform varying iCategorie from 1 by 1 until iCategorie > 3
-               MOVE 0 TO nbReservations(iCategorie)
-           end-perform.
+       checkSalleOccupee.
+      ************************************
+      *    verifie si la salle est deja prise par un autre
+      *    spectacle a la meme date
+           move "N" to salleOccupeeFlag.
+           move dateRepresentationNouveau to dateRepresentation.
+           start FiSpectacle key is = dateRepresentation
+               invalid key continue
+               not invalid key
+                   read FiSpectacle next
+                   perform verifieSalleOccupee
+                       until finErreurFiSpectacle
+                       OR dateRepresentation
+                           not = dateRepresentationNouveau
+           end-start.
 
-           move EnregSpectacle to EnregDebug.
-           write EnregDebug.
-           write EnregSpectacle.
-           read FiMaj.
+       verifieSalleOccupee.
+      ************************************
+           if numSalle = numSalleNouveau
+               move "O" to salleOccupeeFlag
+           end-if.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
 
        listingParTitre.
       ************************************
@@ -350,37 +1056,95 @@
 
                multiply 100 by taux giving tauxDeremplissage
                move totalPlacesReservee to nbPlacesReserveesEd
+               move nomSalle to nomSalleListingEd
                display LigneInfosListingTitre
                move LigneInfosListingTitre to EnreglistingTitre
                write EnreglistingTitre
 
+               perform varying iCategorie
+                   from 1 by 1 until iCategorie > 3
+                       move libelleCategorie(iCategorie)
+                           to libelleCategListingEd
+                       move nbReservations(iCategorie)
+                           to nbReservationsCategListingEd
+                       move nbPlaces(iCategorie)
+                           to nbPlacesCategListingEd
+                       display LigneDetailCategListingTitre
+                       move LigneDetailCategListingTitre
+                           to EnreglistingTitre
+                       write EnreglistingTitre
+               end-perform
+
+               read FiSpectacle next
+           end-perform.
+
+       rapportRevenu.
+      ************************************
+      **********recette par titre*********
+      ************************************
+           move 0 to revenuGlobal.
+           move spaces to titre.
+           start FiSpectacle key is > titre
+               invalid key display "fichier vide"
+               not invalid key
+                   read FiSpectacle next
+                   perform titreRevenu until finErreurFiSpectacle
+           end-start.
+           move revenuGlobal to revenuGlobalEd.
+           display LigneTotalRevenu.
+           move LigneTotalRevenu to EnregRevenu.
+           write EnregRevenu.
+
+       titreRevenu.
+      ************************************
+           move titre to titreSave.
+           move 0 to revenuTitre.
+           perform until finErreurFiSpectacle OR
+                           titre not = titreSave
+               perform getSalle
+               move 0 to revenuRepresentation
+               perform varying iCategorie
+                   from 1 by 1 until iCategorie > 3
+                       compute revenuRepresentation =
+                           revenuRepresentation +
+                           nbReservations(iCategorie) *
+                               prixCategorie(iCategorie)
+               end-perform
+               add revenuRepresentation to revenuTitre
                read FiSpectacle next
            end-perform.
+           add revenuTitre to revenuGlobal.
+           move titreSave to titreRevenuEd.
+           move revenuTitre to revenuTitreEd.
+           display LigneLabelsRevenu.
+           move LigneLabelsRevenu to EnregRevenu.
+           write EnregRevenu.
 
-       listingOctobre.
+       listingMensuel.
       ************************************
-      **********listing octobre***********
+      **********listing mensuel***********
       ************************************
-           move 1000 to dateRepresentation.
+           move dateDebutMoisListing to dateRepresentation.
            start FiSpectacle key > dateRepresentation
-               invalid key display "pas de spectacles en octobre"
+               invalid key display "pas de spectacles pour ce mois"
                not invalid key read FiSpectacle next
-                               perform listeOctobre
+                               perform listeDuMois
                                        until finErreurFiSpectacle
-                                       OR dateRepresentation > 1100
+                                       OR dateRepresentation
+                                           > dateFinMoisListing
            end-start.
 
-       listeOctobre.
+       listeDuMois.
       ************************************
            move jourRepresentation to jourSauve.
            perform embelliDate.
-           move dateRepresentationEd to datesOctobre.
+           move dateRepresentationEd to dateJourListing.
            move spaces to listeTitres.
            move 1 to pointeur.
            move 0 to nbSpectacles.
            perform until finErreurFiSpectacle
                    OR jourSauve not = jourRepresentation
-                   OR dateRepresentation > 1100
+                   OR dateRepresentation > dateFinMoisListing
                string titre delimited by "  " "-"
                  into listeTitres with pointer pointeur
                end-string
@@ -394,27 +1158,87 @@
            display jourRepresentation "/" moisRepresentation.
            display listeTitres.
            display nbSpectacles.
-           write EnregListingOctobre.
+           write EnregListingMensuel.
        embelliDate.
       ************************************
-           string jourRepresentation "/" moisRepresentation "/" annee
+           string jourRepresentation "/" moisRepresentation "/"
+                   anneeRepresentation
                into dateRepresentationEd
            end-string.
 
        getSalle.
       ************************************
-           move numSalle to salleID.
-           start FiSalle key = salleID
+           move numSalle to salleIDLu.
+           start FiSalle key = salleIDLu
                not invalid key
                    read FiSalle next
-               invalid key display "Une erreur est survenue au niveau -
-               du fichier SALLE.REL, veuillez le regénérer"
+               invalid key
+                   display "Une erreur est survenue au niveau du "
+                   display "fichier SALLE.REL, veuillez le regenerer"
            end-start.
 
 
        writeErreur.
       ************************************
+      *    libelleCategErreur ne sort que pour les erreurs ou
+      *    l'appelant a renseigne categErreurCourante juste avant
+      *    (reservation/annulation sur une categorie precise) ;
+      *    sinon l'erreur ne concerne aucune categorie nommee
+           move codeErreur to codeErreurNum.
+           move libelleErreur(codeErreurNum) to descriptionErreur.
+           if categErreurCourante > 0
+               move libelleCategorie(categErreurCourante)
+                   to libelleCategErreur
+           else
+               move spaces to libelleCategErreur
+           end-if.
+           move 0 to categErreurCourante.
            move EnregMAJ to ligneErreur.
            write EnregErreur.
+           add 1 to nbErreur(codeErreurNum).
+
+       rapportErreurs.
+      ************************************
+      **********bilan des erreurs*********
+      ************************************
+           perform varying indiceErreur from 1 by 1
+                   until indiceErreur > 10
+               move indiceErreur to codeErreurBilanEd
+               move libelleErreur(indiceErreur) to libelleErreurBilanEd
+               move nbErreur(indiceErreur) to nbErreurBilanEd
+               display LigneBilanErreur
+               move LigneBilanErreur to EnregErreur
+               write EnregErreur
+           end-perform.
+
+       bilanTraitement.
+      ************************************
+      **********totaux de controle********
+      ************************************
+           move 0 to nbErreursTotal.
+           perform varying indiceErreur from 1 by 1
+                   until indiceErreur > 10
+               add nbErreur(indiceErreur) to nbErreursTotal
+           end-perform.
+           move nbTransactionsLues to nbTransactionsLuesEd.
+           move nbShowsCrees to nbShowsCreesEd.
+           move nbReservationsAppliquees to nbReservationsAppliqueesEd.
+           move nbAnnulationsAppliquees to nbAnnulationsAppliqueesEd.
+           move nbErreursTotal to nbErreursTotalEd.
+           display LigneBilanTotaux.
+           display LigneBilanShows.
+           display LigneBilanReservations.
+           display LigneBilanAnnulations.
+           display LigneBilanErreursTotal.
+           move LigneBilanTotaux to EnregErreur
+           write EnregErreur
+           move LigneBilanShows to EnregErreur
+           write EnregErreur
+           move LigneBilanReservations to EnregErreur
+           write EnregErreur
+           move LigneBilanAnnulations to EnregErreur
+           write EnregErreur
+           move LigneBilanErreursTotal to EnregErreur
+           write EnregErreur.
       ************************************
        END PROGRAM GestionSpectacle2.
