@@ -0,0 +1,156 @@
+       program-id. ExportSpectaclesCSV as "ExportSpectaclesCSV".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select OPTIONAL FiSpectacle assign "../Fichiers/SPECTACLE.IND"
+                   organization is indexed access mode is dynamic
+                   record key is codeSpect
+                       alternate record key is titre with duplicates
+                       alternate record key is dateRepresentation
+                           with duplicates
+                   file status is fs-fiSpectacle.
+
+          select FiSalle assign "../Fichiers/SALLE.REL"
+              organization is relative access mode is dynamic
+              relative key is salleIDLu
+                  file status is fs-fiSalle.
+
+          select FiExportCSV assign "../Fichiers/spectaclesExport.csv"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiSpectacle.
+       01 EnregSpectacle.
+           02 codeSpect.
+               03 codeGenre                pic x(5).
+               03 codeNum                  pic 9(2).
+           02 titre                        pic x(30).
+           02 numSalle                     pic 9(2).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
+           02 tabReservationsCategories    pic 9(9).
+           02 REDEFINES tabReservationsCategories.
+               03 nbReservations           pic 9(3) OCCURS 3.
+       FD FiSalle.
+       01 EnregSalle.
+           02 salleID                      pic 9(2).
+           02 tabPlacesCategories          pic 9(9).
+           02 REDEFINES tabPlacesCategories.
+               03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
+       FD FiExportCSV.
+       01 LigneExportCSV                   pic x(120).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiSpectacle                   pic x(2).
+           88 finErreurFiSpectacle VALUES "10" THRU "99".
+       77 fs-fiSalle                       pic x(2).
+           88 finErreurFiSalle     VALUES "10" THRU "99".
+       77 salleIDLu                        pic 9(2).
+       77 iCategorie                       pic 9.
+       77 placesRestantes                  pic s9(4).
+       01 champCodeSpectEd                 pic x(7).
+       01 champDateRepresentationEd        pic 9(8).
+       01 champNumSalleEd                  pic 99.
+       01 champPlacesRestantes1Ed          pic ---9.
+       01 champPlacesRestantes2Ed          pic ---9.
+       01 champPlacesRestantes3Ed          pic ---9.
+       01 LigneEntete1                     pic x(30) VALUE
+          "codeSpect,titre,dateRepresent,".
+       01 LigneEntete2                     pic x(33) VALUE
+          "numSalle,places1,places2,places3".
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN INPUT FiSpectacle.
+           OPEN INPUT FiSalle.
+           OPEN OUTPUT FiExportCSV.
+
+           move spaces to LigneExportCSV.
+           string LigneEntete1 delimited by size
+                  LigneEntete2 delimited by size
+                  into LigneExportCSV
+           end-string.
+           write LigneExportCSV.
+
+           move low-values to codeSpect.
+           start FiSpectacle key is >= codeSpect
+               invalid key move "10" to fs-fiSpectacle
+           end-start.
+           if not finErreurFiSpectacle
+               read FiSpectacle next
+                   at end move "10" to fs-fiSpectacle
+               end-read
+           end-if.
+           perform exporteSpectacle until finErreurFiSpectacle.
+
+           CLOSE FiSpectacle FiSalle FiExportCSV.
+           STOP RUN.
+
+       exporteSpectacle.
+      *****************************************
+           perform getSalleExport.
+           move codeSpect to champCodeSpectEd.
+           move dateRepresentation to champDateRepresentationEd.
+           move numSalle to champNumSalleEd.
+           compute placesRestantes =
+               nbPlaces(1) - nbReservations(1).
+           move placesRestantes to champPlacesRestantes1Ed.
+           compute placesRestantes =
+               nbPlaces(2) - nbReservations(2).
+           move placesRestantes to champPlacesRestantes2Ed.
+           compute placesRestantes =
+               nbPlaces(3) - nbReservations(3).
+           move placesRestantes to champPlacesRestantes3Ed.
+           move spaces to LigneExportCSV.
+           string champCodeSpectEd delimited by size
+                  "," delimited by size
+                  titre delimited by size
+                  "," delimited by size
+                  champDateRepresentationEd delimited by size
+                  "," delimited by size
+                  champNumSalleEd delimited by size
+                  "," delimited by size
+                  champPlacesRestantes1Ed delimited by size
+                  "," delimited by size
+                  champPlacesRestantes2Ed delimited by size
+                  "," delimited by size
+                  champPlacesRestantes3Ed delimited by size
+                  into LigneExportCSV
+           end-string.
+           write LigneExportCSV.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
+
+       getSalleExport.
+      *****************************************
+           move numSalle to salleIDLu.
+           start FiSalle key = salleIDLu
+               not invalid key
+                   read FiSalle next
+               invalid key
+                   perform varying iCategorie from 1 by 1
+                           until iCategorie > 3
+                       move 0 to nbPlaces(iCategorie)
+                   end-perform
+           end-start.
+
+       end program ExportSpectaclesCSV.
