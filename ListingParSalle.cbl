@@ -0,0 +1,178 @@
+       program-id. ListingParSalle as "ListingParSalle".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select OPTIONAL FiSpectacle assign "../Fichiers/SPECTACLE.IND"
+                   organization is indexed access mode is dynamic
+                   record key is codeSpect
+                       alternate record key is titre with duplicates
+                       alternate record key is dateRepresentation
+                           with duplicates
+                   file status is fs-fiSpectacle.
+
+          select FiSalle assign "../Fichiers/SALLE.REL"
+              organization is relative access mode is dynamic
+              relative key is salleIDLu
+                  file status is fs-fiSalle.
+
+          select optional FiParamSalle
+              assign "../Fichiers/ParamSalle.seq"
+              organization is line sequential
+              file status is fs-fiParamSalle.
+
+          select FiListingSalle assign
+                  "../Fichiers/listingSalle.seq"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiSpectacle.
+       01 EnregSpectacle.
+           02 codeSpect.
+               03 codeGenre                pic x(5).
+               03 codeNum                  pic 9(2).
+           02 titre                        pic x(30).
+           02 numSalle                     pic 9(2).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
+           02 tabReservationsCategories    pic 9(9).
+           02 REDEFINES tabReservationsCategories.
+               03 nbReservations           pic 9(3) OCCURS 3.
+       FD FiSalle.
+       01 EnregSalle.
+           02 salleID                      pic 9(2).
+           02 tabPlacesCategories          pic 9(9).
+           02 REDEFINES tabPlacesCategories.
+               03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
+       FD FiParamSalle.
+       01 EnregParamSalle.
+           02 numSalleParam                pic 9(2).
+       FD FiListingSalle.
+       01 EnregListingSalle                pic x(100).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiSpectacle                   pic x(2).
+           88 finErreurFiSpectacle VALUES "10" THRU "99".
+       77 fs-fiSalle                       pic x(2).
+           88 finErreurFiSalle     VALUES "10" THRU "99".
+       77 fs-fiParamSalle                  pic x(2).
+           88 finFiParamSalle      VALUE "10".
+       77 salleIDLu                        pic 9(2).
+       77 numSalleListing                  pic 9(2) value 0.
+       77 nbRepresentationsListees         pic 9(5) value 0.
+       01 LigneEnteteListingSalle.
+           02                              pic x(16)
+               VALUE "Salle demandee: ".
+           02 numSalleListingEd            pic 99.
+           02                              pic x(4) VALUE "  - ".
+           02 nomSalleListingEd            pic x(20).
+       01 LigneRepresentationSalle.
+           02 dateRepresentationEd         pic x(10).
+           02                              pic x(3) VALUE " : ".
+           02 titreSalleEd                 pic x(30).
+       01 LigneBilanListingSalle.
+           02                              pic x(35)
+               VALUE "Representations trouvees        : ".
+           02 nbRepresentationsListeesEd    pic zzzz9.
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN INPUT FiSpectacle.
+           OPEN INPUT FiSalle.
+           OPEN INPUT FiParamSalle.
+           OPEN OUTPUT FiListingSalle.
+
+           perform lireParamSalle.
+           perform ecritEnteteListingSalle.
+
+           move low-values to dateRepresentation.
+           start FiSpectacle key is >= dateRepresentation
+               invalid key move "10" to fs-fiSpectacle
+           end-start.
+           if not finErreurFiSpectacle
+               read FiSpectacle next
+                   at end move "10" to fs-fiSpectacle
+               end-read
+           end-if.
+           perform listeRepresentationSalle until finErreurFiSpectacle.
+
+           perform ecritBilanListingSalle.
+
+           CLOSE FiSpectacle FiSalle FiParamSalle FiListingSalle.
+           STOP RUN.
+
+       lireParamSalle.
+      *****************************************
+      *    numero de salle demande, fourni par le fichier de
+      *    parametre ; a defaut d'un fichier de parametre aucune
+      *    representation n'est listee
+           read FiParamSalle
+               at end continue
+               not at end
+                   move numSalleParam to numSalleListing
+           end-read.
+
+       ecritEnteteListingSalle.
+      *****************************************
+           move numSalleListing to salleIDLu.
+           move numSalleListing to numSalleListingEd.
+           start FiSalle key = salleIDLu
+               not invalid key
+                   read FiSalle
+                   move nomSalle to nomSalleListingEd
+               invalid key
+                   move spaces to nomSalleListingEd
+           end-start.
+           display LigneEnteteListingSalle.
+           move LigneEnteteListingSalle to EnregListingSalle.
+           write EnregListingSalle.
+
+       listeRepresentationSalle.
+      *****************************************
+      *    le fichier est parcouru dans l'ordre des dates grace a la
+      *    cle alternative dateRepresentation ; on ne retient que les
+      *    representations de la salle demandee
+           if numSalle = numSalleListing
+               perform embelliDateSalle
+               move titre to titreSalleEd
+               display LigneRepresentationSalle
+               move LigneRepresentationSalle to EnregListingSalle
+               write EnregListingSalle
+               add 1 to nbRepresentationsListees
+           end-if.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
+
+       embelliDateSalle.
+      *****************************************
+           string jourRepresentation "/" moisRepresentation "/"
+                   anneeRepresentation
+               into dateRepresentationEd
+           end-string.
+
+       ecritBilanListingSalle.
+      *****************************************
+           move nbRepresentationsListees to nbRepresentationsListeesEd.
+           display LigneBilanListingSalle.
+           move LigneBilanListingSalle to EnregListingSalle.
+           write EnregListingSalle.
+
+       end program ListingParSalle.
