@@ -0,0 +1,271 @@
+       program-id. TableauBordOccupation as "TableauBordOccupation".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select OPTIONAL FiSpectacle assign "../Fichiers/SPECTACLE.IND"
+                   organization is indexed access mode is dynamic
+                   record key is codeSpect
+                       alternate record key is titre with duplicates
+                       alternate record key is dateRepresentation
+                           with duplicates
+                   file status is fs-fiSpectacle.
+
+          select FiSalle assign "../Fichiers/SALLE.REL"
+              organization is relative access mode is dynamic
+              relative key is salleIDLu
+                  file status is fs-fiSalle.
+
+          select optional FiParamBilan
+              assign "../Fichiers/ParamBilan.seq"
+              organization is line sequential
+              file status is fs-fiParamBilan.
+
+          select FiBilanOccupation assign
+                  "../Fichiers/bilanOccupation.seq"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiSpectacle.
+       01 EnregSpectacle.
+           02 codeSpect.
+               03 codeGenre                pic x(5).
+               03 codeNum                  pic 9(2).
+           02 titre                        pic x(30).
+           02 numSalle                     pic 9(2).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
+           02 tabReservationsCategories    pic 9(9).
+           02 REDEFINES tabReservationsCategories.
+               03 nbReservations           pic 9(3) OCCURS 3.
+       FD FiSalle.
+       01 EnregSalle.
+           02 salleID                      pic 9(2).
+           02 tabPlacesCategories          pic 9(9).
+           02 REDEFINES tabPlacesCategories.
+               03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
+       FD FiParamBilan.
+       01 EnregParamBilan.
+           02 dateDebutBilanParam          pic 9(8).
+           02 dateFinBilanParam            pic 9(8).
+       FD FiBilanOccupation.
+       01 EnregBilanOccupation             pic x(100).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiSpectacle                   pic x(2).
+           88 finErreurFiSpectacle VALUES "10" THRU "99".
+       77 fs-fiSalle                       pic x(2).
+           88 finErreurFiSalle     VALUES "10" THRU "99".
+       77 fs-fiParamBilan                  pic x(2).
+           88 finFiParamBilan      VALUE "10".
+       77 salleIDLu                        pic 9(2).
+       77 iCategorie                       pic 9.
+       77 titreSave                        pic x(30).
+       77 dateDebutBilan                   pic 9(8) value 0.
+       77 dateFinBilan                     pic 9(8) value 99999999.
+       77 totalPlacesReserveeTitre         pic 9(5).
+       77 totalPlacesDisponiblesTitre      pic 9(5).
+       77 totalPlacesReserveePortefeuille  pic 9(7) value 0.
+       77 totalPlacesDisponiblesPortefeuille pic 9(7) value 0.
+       77 tauxTitre                        pic 9v9999.
+       77 tauxTitreEnt                     pic 999.
+       77 tauxPortefeuille                 pic 9v9999.
+
+       77 iTitreFaible                     pic 99.
+       77 posMaxTitreFaible                pic 99.
+       77 valMaxTitreFaible                pic 999.
+       01 tabTitresFaibles.
+           02 titreFaible                  pic x(30) OCCURS 10.
+           02 tauxFaibleEnt                pic 999   OCCURS 10.
+
+       01 LigneEnteteBilan.
+           02                              pic x(38)
+               VALUE "Tableau de bord occupation du reseau".
+       01 LigneBilanPortefeuille.
+           02                              pic x(36)
+               VALUE "Places vendues / places offertes : ".
+           02 totalPlacesReserveeEd        pic zzzzzz9.
+           02                              pic x(3) VALUE " / ".
+           02 totalPlacesDisponiblesEd     pic zzzzzz9.
+       01 LigneTauxPortefeuille.
+           02                              pic x(30)
+               VALUE "Taux de remplissage reseau : ".
+           02 tauxPortefeuilleEd           pic zz9.
+           02                              pic x VALUE "%".
+       01 LigneEnteteTitresFaibles.
+           02                              pic x(43)
+               VALUE "Titres les plus loin de la salle comble :".
+       01 LigneTitreFaible.
+           02 titreFaibleEd                pic x(30).
+           02                              pic x(3) VALUE " : ".
+           02 tauxFaibleEd                 pic zz9.
+           02                              pic x VALUE "%".
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN INPUT FiSpectacle.
+           OPEN INPUT FiSalle.
+           OPEN INPUT FiParamBilan.
+           OPEN OUTPUT FiBilanOccupation.
+
+           perform lireParamBilan.
+           perform initTabTitresFaibles.
+
+           move spaces to titre.
+           start FiSpectacle key is > titre
+               invalid key display "fichier vide"
+               not invalid key
+                   read FiSpectacle next
+                   perform bilanTitre until finErreurFiSpectacle
+           end-start.
+
+           perform ecritBilanPortefeuille.
+           perform ecritTitresFaibles.
+
+           CLOSE FiSpectacle FiSalle FiParamBilan FiBilanOccupation.
+           STOP RUN.
+
+       lireParamBilan.
+      *****************************************
+      *    periode couverte par le bilan, fournie par le fichier de
+      *    parametre ; a defaut d'un fichier de parametre le bilan
+      *    couvre tout le portefeuille
+           read FiParamBilan
+               at end continue
+               not at end
+                   move dateDebutBilanParam to dateDebutBilan
+                   move dateFinBilanParam to dateFinBilan
+           end-read.
+
+       initTabTitresFaibles.
+      *****************************************
+           perform varying iTitreFaible from 1 by 1
+                   until iTitreFaible > 10
+               move spaces to titreFaible(iTitreFaible)
+               move 999 to tauxFaibleEnt(iTitreFaible)
+           end-perform.
+
+       bilanTitre.
+      *****************************************
+      *    cumule, pour un titre, les places vendues et offertes de
+      *    toutes ses representations comprises dans la periode
+           move titre to titreSave.
+           move 0 to totalPlacesReserveeTitre.
+           move 0 to totalPlacesDisponiblesTitre.
+           perform until finErreurFiSpectacle OR titre not = titreSave
+               if dateRepresentation >= dateDebutBilan
+                       AND dateRepresentation <= dateFinBilan
+                   perform getSalleBilan
+                   perform varying iCategorie from 1 by 1
+                           until iCategorie > 3
+                       add nbReservations(iCategorie)
+                           to totalPlacesReserveeTitre
+                       add nbPlaces(iCategorie)
+                           to totalPlacesDisponiblesTitre
+                   end-perform
+               end-if
+               read FiSpectacle next
+           end-perform.
+           if totalPlacesDisponiblesTitre > 0
+               add totalPlacesReserveeTitre
+                   to totalPlacesReserveePortefeuille
+               add totalPlacesDisponiblesTitre
+                   to totalPlacesDisponiblesPortefeuille
+               divide totalPlacesReserveeTitre
+                   by totalPlacesDisponiblesTitre giving tauxTitre
+               end-divide
+               multiply 100 by tauxTitre giving tauxTitreEnt
+               perform insereTitreFaible
+           end-if.
+
+       getSalleBilan.
+      *****************************************
+           move numSalle to salleIDLu.
+           start FiSalle key = salleIDLu
+               not invalid key
+                   read FiSalle next
+               invalid key
+                   perform varying iCategorie from 1 by 1
+                           until iCategorie > 3
+                       move 0 to nbPlaces(iCategorie)
+                   end-perform
+           end-start.
+
+       insereTitreFaible.
+      *****************************************
+      *    conserve les dix titres au taux de remplissage le plus
+      *    faible vus jusqu'ici, en evincant le moins faible des dix
+      *    dès qu'un titre plus faible encore se presente
+           move 1 to posMaxTitreFaible.
+           move tauxFaibleEnt(1) to valMaxTitreFaible.
+           perform varying iTitreFaible from 2 by 1
+                   until iTitreFaible > 10
+               if tauxFaibleEnt(iTitreFaible) > valMaxTitreFaible
+                   move iTitreFaible to posMaxTitreFaible
+                   move tauxFaibleEnt(iTitreFaible)
+                       to valMaxTitreFaible
+               end-if
+           end-perform.
+           if tauxTitreEnt < valMaxTitreFaible
+               move titreSave to titreFaible(posMaxTitreFaible)
+               move tauxTitreEnt to tauxFaibleEnt(posMaxTitreFaible)
+           end-if.
+
+       ecritBilanPortefeuille.
+      *****************************************
+           move totalPlacesReserveePortefeuille to totalPlacesReserveeEd.
+           move totalPlacesDisponiblesPortefeuille
+               to totalPlacesDisponiblesEd.
+           display LigneEnteteBilan.
+           move LigneEnteteBilan to EnregBilanOccupation.
+           write EnregBilanOccupation.
+           display LigneBilanPortefeuille.
+           move LigneBilanPortefeuille to EnregBilanOccupation.
+           write EnregBilanOccupation.
+           if totalPlacesDisponiblesPortefeuille > 0
+               divide totalPlacesReserveePortefeuille
+                   by totalPlacesDisponiblesPortefeuille
+                   giving tauxPortefeuille
+               multiply 100 by tauxPortefeuille
+                   giving tauxPortefeuilleEd
+           else
+               move 0 to tauxPortefeuilleEd
+           end-if.
+           display LigneTauxPortefeuille.
+           move LigneTauxPortefeuille to EnregBilanOccupation.
+           write EnregBilanOccupation.
+
+       ecritTitresFaibles.
+      *****************************************
+           display LigneEnteteTitresFaibles.
+           move LigneEnteteTitresFaibles to EnregBilanOccupation.
+           write EnregBilanOccupation.
+           perform varying iTitreFaible from 1 by 1
+                   until iTitreFaible > 10
+               if titreFaible(iTitreFaible) not = spaces
+                   move titreFaible(iTitreFaible) to titreFaibleEd
+                   move tauxFaibleEnt(iTitreFaible) to tauxFaibleEd
+                   display LigneTitreFaible
+                   move LigneTitreFaible to EnregBilanOccupation
+                   write EnregBilanOccupation
+               end-if
+           end-perform.
+
+       end program TableauBordOccupation.
