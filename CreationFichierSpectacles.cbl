@@ -20,6 +20,10 @@
            select FiAjoutSpectacle assign "../Fichiers/spectacleSeq.seq"
                organization is line SEQUENTIAL
                file status is fs-FiAjoutSpectacle.
+
+           select FiRejetsSpectacle assign
+                   "../Fichiers/spectacleRejets.seq"
+               organization is line sequential.
        data division.
       *========================================
        file section.
@@ -31,7 +35,10 @@
                03 codeNum                  pic 9(2).
            02 titre                        pic x(30).
            02 numSalle                     pic 9(2).
-           02 dateRepresentation           pic 9(4).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
            02 tabReservationsCategories    pic 9(9).
            02 REDEFINES tabReservationsCategories.
                03 nbReservations           pic 9(3) OCCURS 3.
@@ -42,10 +49,17 @@
                03 codeNumAjout             pic 9(2).
            02 titreAjout                   pic x(30).
            02 numSalleAjout                pic 9(2).
-           02 dateRepresentationAjout      pic 9(4).
+           02 dateRepresentationAjout.
+               03  anneeRepresentationAjout   pic 9(4).
+               03  moisRepresentationAjout    pic 9(2).
+               03  jourRepresentationAjout    pic 9(2).
            02 tabResCategAjout             pic 9(9).
            02 REDEFINES tabResCategAjout.
                03 nbReservationsAjout      pic 9(3) OCCURS 3.
+       FD FiRejetsSpectacle.
+       01 EnregRejetSpectacle.
+           02 codeErreurRejet              pic x(2).
+           02 ligneRejet                   pic x(56).
 
        working-storage section.
       *----------------------------------------
@@ -54,6 +68,35 @@
        77 fs-FiAjoutSpectacle              pic x(2).
            88 finAjoutSpectacle    VALUE "10".
        77 codeGenreLu                      pic x(5) VALUE "abcde".
+       77 spectacleAjoutValide             pic x value "O".
+           88 valideSpectacleAjout  VALUE "O".
+           88 invalideSpectacleAjout VALUE "N".
+       77 nbSpectaclesLus                  pic 9(5) value 0.
+       77 nbSpectaclesEcrits                pic 9(5) value 0.
+       77 nbSpectaclesRejetes               pic 9(5) value 0.
+       01 LigneBilanChargement.
+           02                              pic x(35)
+               VALUE "Enregistrements lus             : ".
+           02 nbSpectaclesLusEd            pic zzzz9.
+       01 LigneBilanChargementEcrits.
+           02                              pic x(35)
+               VALUE "Enregistrements ecrits           : ".
+           02 nbSpectaclesEcritsEd         pic zzzz9.
+       01 LigneBilanChargementRejetes.
+           02                              pic x(35)
+               VALUE "Enregistrements rejetes          : ".
+           02 nbSpectaclesRejetesEd        pic zzzz9.
+       77 iGenreCharge                      pic 99.
+       77 nbGenresCharges                    pic 99 value 0.
+       01 tabGenresCharges.
+           02 codeGenreCharge              pic x(5) OCCURS 20.
+           02 nbChargeParGenre             pic 9(5) OCCURS 20.
+       01 LigneBilanParGenre.
+           02                              pic x(20)
+               VALUE "  Genre ".
+           02 codeGenreChargeEd            pic x(5).
+           02                              pic x(5) VALUE " : ".
+           02 nbChargeParGenreEd           pic zzzz9.
 
        procedure division.
 
@@ -61,18 +104,104 @@
       *----------------------------------------
            OPEN OUTPUT FiSpectacle.
            OPEN INPUT FiAjoutSpectacle.
+           OPEN OUTPUT FiRejetsSpectacle.
            PERFORM ajouterSpectacle.
-           CLOSE FiAjoutSpectacle FiSpectacle.
+           CLOSE FiAjoutSpectacle FiSpectacle FiRejetsSpectacle.
            STOP RUN.
 
        ajouterSpectacle.
       *---------------------------------------
                READ FiAjoutSpectacle
            perform until finAjoutSpectacle
+               add 1 to nbSpectaclesLus
                MOVE EnregAjoutSpectacle to EnregSpectacle
-               write EnregSpectacle
-                   invalid key display "Erreur cle invalide"
-               end-write
+               perform validerSpectacleAjout
+               if valideSpectacleAjout
+                   write EnregSpectacle
+                       invalid key
+                           display "Erreur cle invalide"
+                           move "05" to codeErreurRejet
+                           move EnregAjoutSpectacle to ligneRejet
+                           write EnregRejetSpectacle
+                           add 1 to nbSpectaclesRejetes
+                       not invalid key
+                           add 1 to nbSpectaclesEcrits
+                           perform cumuleParGenre
+                   end-write
+               else
+                   move EnregAjoutSpectacle to ligneRejet
+                   write EnregRejetSpectacle
+                   add 1 to nbSpectaclesRejetes
+               end-if
                READ FiAjoutSpectacle
            end-perform.
+           perform ecritBilanChargement.
+
+       cumuleParGenre.
+      *---------------------------------------
+      *    sous-totaux par codeGenre demandes au chargement ; la file
+      *    de depart n'etant pas garantie triee par genre, et ce
+      *    programme n'utilisant pas SORT, les sous-totaux sont
+      *    cumules au fil de l'eau dans une petite table plutot que
+      *    detectes par rupture sur un flux ordonne
+           move 0 to iGenreCharge.
+           perform varying iGenreCharge from 1 by 1
+                   until iGenreCharge > nbGenresCharges
+                       or codeGenreCharge(iGenreCharge) = codeGenreAjout
+               continue
+           end-perform.
+           if iGenreCharge > nbGenresCharges
+               add 1 to nbGenresCharges
+               move codeGenreAjout to codeGenreCharge(nbGenresCharges)
+               move 0 to nbChargeParGenre(nbGenresCharges)
+           end-if.
+           add 1 to nbChargeParGenre(iGenreCharge).
+
+       ecritBilanChargement.
+      *---------------------------------------
+           move nbSpectaclesLus to nbSpectaclesLusEd.
+           move nbSpectaclesEcrits to nbSpectaclesEcritsEd.
+           move nbSpectaclesRejetes to nbSpectaclesRejetesEd.
+           display LigneBilanChargement.
+           display LigneBilanChargementEcrits.
+           display LigneBilanChargementRejetes.
+           perform varying iGenreCharge from 1 by 1
+                   until iGenreCharge > nbGenresCharges
+               move codeGenreCharge(iGenreCharge) to codeGenreChargeEd
+               move nbChargeParGenre(iGenreCharge)
+                   to nbChargeParGenreEd
+               display LigneBilanParGenre
+           end-perform.
+
+       validerSpectacleAjout.
+      *---------------------------------------
+      *    rejette les enregistrements de la file de chargement dont
+      *    le titre est vide, la salle hors intervalle, la date ou
+      *    les compteurs de reservations non numeriques
+           move "O" to spectacleAjoutValide.
+           if titreAjout = spaces
+               move "N" to spectacleAjoutValide
+               move "01" to codeErreurRejet
+           end-if.
+           if valideSpectacleAjout
+                   and (numSalleAjout is not numeric
+                       or numSalleAjout = 0)
+               move "N" to spectacleAjoutValide
+               move "02" to codeErreurRejet
+           end-if.
+           if valideSpectacleAjout
+                   and (dateRepresentationAjout is not numeric
+                       or moisRepresentationAjout = 0
+                       or moisRepresentationAjout > 12
+                       or jourRepresentationAjout = 0
+                       or jourRepresentationAjout > 31)
+               move "N" to spectacleAjoutValide
+               move "03" to codeErreurRejet
+           end-if.
+           if valideSpectacleAjout
+                   and tabResCategAjout is not numeric
+               move "N" to spectacleAjoutValide
+               move "04" to codeErreurRejet
+           end-if.
+
        end program CreationFichierSpectacles.
