@@ -0,0 +1,143 @@
+       program-id. ArchiveSpectacles as "ArchiveSpectacles".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select OPTIONAL FiSpectacle assign "../Fichiers/SPECTACLE.IND"
+                   organization is indexed access mode is dynamic
+                   record key is codeSpect
+                       alternate record key is titre with duplicates
+                       alternate record key is dateRepresentation
+                           with duplicates
+                   file status is fs-fiSpectacle.
+
+          select optional FiParamArchive
+              assign "../Fichiers/ParamArchive.seq"
+              organization is line sequential
+              file status is fs-fiParamArchive.
+
+          select FiHistorique assign
+                  "../Fichiers/spectacleHistorique.seq"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiSpectacle.
+       01 EnregSpectacle.
+           02 codeSpect.
+               03 codeGenre                pic x(5).
+               03 codeNum                  pic 9(2).
+           02 titre                        pic x(30).
+           02 numSalle                     pic 9(2).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
+           02 tabReservationsCategories    pic 9(9).
+           02 REDEFINES tabReservationsCategories.
+               03 nbReservations           pic 9(3) OCCURS 3.
+       FD FiParamArchive.
+       01 EnregParamArchive.
+           02 dateLimiteArchiveParam       pic 9(8).
+       FD FiHistorique.
+       01 EnregHistorique.
+           02 codeSpectHist.
+               03 codeGenreHist            pic x(5).
+               03 codeNumHist              pic 9(2).
+           02 titreHist                    pic x(30).
+           02 numSalleHist                 pic 9(2).
+           02 dateRepresentationHist.
+               03  anneeRepresentationHist pic 9(4).
+               03  moisRepresentationHist  pic 9(2).
+               03  jourRepresentationHist  pic 9(2).
+           02 tabReservationsCategoriesHist pic 9(9).
+           02 REDEFINES tabReservationsCategoriesHist.
+               03 nbReservationsHist       pic 9(3) OCCURS 3.
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiSpectacle                   pic x(2).
+           88 finErreurFiSpectacle VALUES "10" THRU "99".
+       77 fs-fiParamArchive                pic x(2).
+           88 finFiParamArchive    VALUE "10".
+       77 dateLimiteArchive                pic 9(8) value 20150101.
+       77 nbRepresentationsLues            pic 9(5) value 0.
+       77 nbRepresentationsArchivees       pic 9(5) value 0.
+       01 LigneBilanArchiveLues.
+           02                              pic x(35)
+               VALUE "Representations relues          : ".
+           02 nbRepresentationsLuesEd      pic zzzz9.
+       01 LigneBilanArchiveArchivees.
+           02                              pic x(35)
+               VALUE "Representations archivees       : ".
+           02 nbRepresentationsArchiveesEd pic zzzz9.
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN I-O FiSpectacle.
+           OPEN INPUT FiParamArchive.
+           OPEN EXTEND FiHistorique.
+
+           perform lireParamArchive.
+
+           move low-values to codeSpect.
+           start FiSpectacle key is >= codeSpect
+               invalid key move "10" to fs-fiSpectacle
+           end-start.
+           if not finErreurFiSpectacle
+               read FiSpectacle next
+                   at end move "10" to fs-fiSpectacle
+               end-read
+           end-if.
+           perform archiveRepresentation until finErreurFiSpectacle.
+
+           perform ecritBilanArchive.
+
+           CLOSE FiSpectacle FiParamArchive FiHistorique.
+           STOP RUN.
+
+       lireParamArchive.
+      *****************************************
+      *    date de coupure fournie par le fichier de parametre ; a
+      *    defaut d'un fichier de parametre aucune representation
+      *    n'est consideree comme depassee
+           read FiParamArchive
+               at end continue
+               not at end
+                   move dateLimiteArchiveParam to dateLimiteArchive
+           end-read.
+
+       archiveRepresentation.
+      *****************************************
+      *    copie vers l'historique puis retire de SPECTACLE.IND toute
+      *    representation dont la date est anterieure a la coupure
+           add 1 to nbRepresentationsLues.
+           if dateRepresentation < dateLimiteArchive
+               move EnregSpectacle to EnregHistorique
+               write EnregHistorique
+               delete FiSpectacle
+                   invalid key continue
+                   not invalid key add 1 to nbRepresentationsArchivees
+               end-delete
+           end-if.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
+
+       ecritBilanArchive.
+      *****************************************
+           move nbRepresentationsLues to nbRepresentationsLuesEd.
+           move nbRepresentationsArchivees
+               to nbRepresentationsArchiveesEd.
+           display LigneBilanArchiveLues.
+           display LigneBilanArchiveArchivees.
+
+       end program ArchiveSpectacles.
