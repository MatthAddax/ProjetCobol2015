@@ -40,7 +40,10 @@
                03 codeNum                  pic 9(2).
            02 titre                        pic x(30).
            02 numSalle                     pic 9(2).
-           02 dateRepresentation           pic 9(4).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
            02 tabReservationsCategories    pic 9(9).
            02 REDEFINES tabReservationsCategories.
                03 nbReservations           pic 9(3) OCCURS 3.
@@ -59,12 +62,18 @@
            02 numSalleEd                   pic z9.
            02                              pic x(23)
                                         VALUE " Date representation : ".
-           02 dateRepresentationEd         pic 9999.
+           02 dateRepresentationEd         pic 9(8).
            02                              pic x(23)
                                         VALUE " Reservations : ".
            02 tabReservationsCategoriesEd  pic 9(9).
            02 REDEFINES tabReservationsCategoriesEd.
                03 nbReservationsEd         pic ZZ9.
+       01 choixMenu                        pic x.
+       01 codeSpectSaisi                   pic x(7).
+       01 titreSaisi                       pic x(30).
+       01 dateRepresentationSaisi          pic 9(8).
+       77 titreCible                       pic x(30).
+       77 dateCible                        pic 9(8).
 
 
        PROCEDURE DIVISION.
@@ -75,20 +84,96 @@
       **
            OPEN I-O FiSpectacle.
            OPEN output indLisible.
-           DISPLAY fs-FiSpectacle.
-           MOVE SPACES TO codeSpect.
-           START FiSpectacle key is > codeSpect
-                   INVALID KEY DISPLAY "Fichier vide"
-                   not INVALID KEY READ FiSpectacle NEXT
-           END-START.
-           DISPLAY fs-FiSpectacle.
-           PERFORM afficheSpectacle UNTIL finErreurFiSpectacle.
-           DISPLAY fs-FiSpectacle.
+           move "1" to choixMenu.
+           perform afficheMenu until choixMenu = "4".
            CLOSE FiSpectacle indLisible.
            STOP RUN.
 
+       afficheMenu.
+      ************************************
+           display " ".
+           display "1. Recherche par code spectacle".
+           display "2. Recherche par titre".
+           display "3. Recherche par date de representation".
+           display "4. Quitter".
+           display "Votre choix : " with no advancing.
+           accept choixMenu.
+           evaluate choixMenu
+               when "1" perform rechercheParCode
+               when "2" perform rechercheParTitre
+               when "3" perform rechercheParDate
+               when "4" continue
+               when other display "Choix invalide"
+           end-evaluate.
+
+       rechercheParCode.
+      ************************************
+           display "Code spectacle (genre + numero) : " with no
+                   advancing.
+           accept codeSpectSaisi.
+           move codeSpectSaisi to codeSpect.
+           start FiSpectacle key is = codeSpect
+               invalid key display "Aucun spectacle pour ce code"
+               not invalid key
+                   read FiSpectacle
+                   perform afficheSpectacle
+           end-start.
+
+       rechercheParTitre.
+      ************************************
+           display "Titre : " with no advancing.
+           accept titreSaisi.
+           move titreSaisi to titre.
+           move titre to titreCible.
+           start FiSpectacle key is = titre
+               invalid key display "Aucun spectacle pour ce titre"
+               not invalid key
+                   read FiSpectacle next
+                   perform afficheSpectacle
+                   perform afficheAutresMemeTitre
+                       until finErreurFiSpectacle
+                       OR titre not = titreCible
+           end-start.
+
+       afficheAutresMemeTitre.
+      ************************************
+           read FiSpectacle next
+               at end continue
+               not at end
+                   if titre = titreCible
+                       perform afficheSpectacle
+                   end-if
+           end-read.
+
+       rechercheParDate.
+      ************************************
+           display "Date de representation (AAAAMMJJ) : " with no
+                   advancing.
+           accept dateRepresentationSaisi.
+           move dateRepresentationSaisi to dateRepresentation.
+           move dateRepresentation to dateCible.
+           start FiSpectacle key is = dateRepresentation
+               invalid key display "Aucun spectacle pour cette date"
+               not invalid key
+                   read FiSpectacle next
+                   perform afficheSpectacle
+                   perform afficheAutresMemeDate
+                       until finErreurFiSpectacle
+                       OR dateRepresentation not = dateCible
+           end-start.
+
+       afficheAutresMemeDate.
+      ************************************
+           read FiSpectacle next
+               at end continue
+               not at end
+                   if dateRepresentation = dateCible
+                       perform afficheSpectacle
+                   end-if
+           end-read.
 
        afficheSpectacle.
+      ************************************
            move codeSpect to codeSpectEd.
            move titre to titreEd.
            move numSalle to numSalleEd.
@@ -99,6 +184,5 @@
            display EnregSpectacle.
            move EnregSpectacle to EnregIND.
            write EnregIND.
-           READ FiSpectacle NEXT.
       ** add other procedures here
        END PROGRAM ReadFiSpectacles.
