@@ -0,0 +1,141 @@
+       program-id. ConsultationResaClient as "ConsultationResaClient".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select OPTIONAL FiResaClient
+                   assign "../Fichiers/RESACLIENT.IND"
+                   organization is indexed access mode is dynamic
+                   record key is seqResaClient
+                       alternate record key is codeClientRef
+                                             with duplicates
+                   file status is fs-fiResaClient.
+
+          select optional FiParamClient
+              assign "../Fichiers/ParamClient.seq"
+              organization is line sequential
+              file status is fs-fiParamClient.
+
+          select FiHistoriqueClient assign
+                  "../Fichiers/historiqueClient.seq"
+              organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiResaClient.
+       01 EnregResaClient.
+           02 seqResaClient                pic 9(7).
+           02 codeClientRef                pic x(6).
+           02 codeSpectRef                 pic x(7).
+           02 dateRepresentationRef        pic 9(8).
+       FD FiParamClient.
+       01 EnregParamClient.
+           02 codeClientParam               pic x(6).
+       FD FiHistoriqueClient.
+       01 EnregHistoriqueClient            pic x(100).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiResaClient                  pic x(2).
+           88 finErreurFiResaClient VALUES "10" THRU "99".
+       77 fs-fiParamClient                 pic x(2).
+           88 finFiParamClient      VALUE "10".
+       77 codeClientCherche                pic x(6) value spaces.
+       77 nbReservationsTrouvees           pic 9(5) value 0.
+       01 LigneEnteteHistoriqueClient.
+           02                              pic x(19)
+               VALUE "Client recherche : ".
+           02 codeClientChercheEd          pic x(6).
+       01 LigneReservationClient.
+           02                              pic x(4) VALUE SPACES.
+           02 codeSpectClientEd            pic x(7).
+           02                              pic x(3) VALUE " / ".
+           02 dateRepresentationClientEd   pic x(10).
+       01 LigneBilanHistoriqueClient.
+           02                              pic x(35)
+               VALUE "Reservations trouvees            : ".
+           02 nbReservationsTrouveesEd     pic zzzz9.
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN INPUT FiResaClient.
+           OPEN INPUT FiParamClient.
+           OPEN OUTPUT FiHistoriqueClient.
+
+           perform lireParamClient.
+           perform ecritEnteteHistoriqueClient.
+
+           move codeClientCherche to codeClientRef.
+           start FiResaClient key is = codeClientRef
+               invalid key move "10" to fs-fiResaClient
+           end-start.
+           perform until finErreurFiResaClient
+               read FiResaClient next
+                   at end move "10" to fs-fiResaClient
+               end-read
+               if not finErreurFiResaClient
+                   if codeClientRef = codeClientCherche
+                       perform listeReservationClient
+                   else
+                       move "10" to fs-fiResaClient
+                   end-if
+               end-if
+           end-perform.
+
+           perform ecritBilanHistoriqueClient.
+
+           CLOSE FiResaClient FiParamClient FiHistoriqueClient.
+           STOP RUN.
+
+       lireParamClient.
+      *****************************************
+      *    code client demande, fourni par le fichier de parametre ;
+      *    a defaut d'un fichier de parametre aucune reservation
+      *    n'est listee
+           read FiParamClient
+               at end continue
+               not at end
+                   move codeClientParam to codeClientCherche
+           end-read.
+
+       ecritEnteteHistoriqueClient.
+      *****************************************
+           move codeClientCherche to codeClientChercheEd.
+           display LigneEnteteHistoriqueClient.
+           move LigneEnteteHistoriqueClient to EnregHistoriqueClient.
+           write EnregHistoriqueClient.
+
+       listeReservationClient.
+      *****************************************
+      *    un seul START sur la cle alternative codeClientRef, suivi
+      *    de lectures sequentielles, ramene toutes les
+      *    representations reservees par ce client sans avoir a
+      *    rebalayer le detail des reservations spectacle par
+      *    spectacle
+           move codeSpectRef to codeSpectClientEd.
+           perform embelliDateClient.
+           display LigneReservationClient.
+           move LigneReservationClient to EnregHistoriqueClient.
+           write EnregHistoriqueClient.
+           add 1 to nbReservationsTrouvees.
+
+       embelliDateClient.
+      *****************************************
+           move dateRepresentationRef to dateRepresentationClientEd.
+
+       ecritBilanHistoriqueClient.
+      *****************************************
+           move nbReservationsTrouvees to nbReservationsTrouveesEd.
+           display LigneBilanHistoriqueClient.
+           move LigneBilanHistoriqueClient to EnregHistoriqueClient.
+           write EnregHistoriqueClient.
+
+       end program ConsultationResaClient.
