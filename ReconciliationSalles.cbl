@@ -0,0 +1,178 @@
+       program-id. ReconciliationSalles as "ReconciliationSalles".
+
+       environment division.
+      *========================================
+       configuration section.
+      *----------------------------------------
+       input-output section.
+      *----------------------------------------
+       file-control.
+      *****************************************
+          select OPTIONAL FiSpectacle assign "../Fichiers/SPECTACLE.IND"
+                   organization is indexed access mode is dynamic
+                   record key is codeSpect
+                       alternate record key is titre with duplicates
+                       alternate record key is dateRepresentation
+                           with duplicates
+                   file status is fs-fiSpectacle.
+
+           select FiSalle assign "../Fichiers/SALLE.REL"
+               organization is relative access mode is dynamic
+               relative key is salleIDLu
+                   file status is fs-fiSalle.
+
+           select FiReconciliation assign
+                   "../Fichiers/reconciliationSalles.seq"
+               organization is line sequential.
+       data division.
+      *========================================
+       file section.
+      *----------------------------------------
+       FD FiSpectacle.
+       01 EnregSpectacle.
+           02 codeSpect.
+               03 codeGenre                pic x(5).
+               03 codeNum                  pic 9(2).
+           02 titre                        pic x(30).
+           02 numSalle                     pic 9(2).
+           02 dateRepresentation.
+               03  anneeRepresentation    pic 9(4).
+               03  moisRepresentation     pic 9(2).
+               03  jourRepresentation     pic 9(2).
+           02 tabReservationsCategories    pic 9(9).
+           02 REDEFINES tabReservationsCategories.
+               03 nbReservations           pic 9(3) OCCURS 3.
+       FD FiSalle.
+       01 EnregSalle.
+           02 salleID                      pic 9(2).
+           02 tabPlacesCategories          pic 9(9).
+           02 REDEFINES tabPlacesCategories.
+               03 nbPlaces                 pic 9(3) OCCURS 3.
+           02 tabPrixCategories.
+               03 prixCategorie            pic 9(3)V99 OCCURS 3.
+           02 nomSalle                     pic x(20).
+           02 batiment                     pic x(20).
+           02 placesAccessibles            pic 9(3).
+       FD FiReconciliation.
+       01 EnregReconciliation               pic x(100).
+
+       working-storage section.
+      *----------------------------------------
+       77 fs-fiSpectacle                   pic x(2).
+           88 finErreurFiSpectacle VALUES "10" THRU "99".
+       77 fs-fiSalle                       pic x(2).
+           88 finErreurFiSalle     VALUES "10" THRU "99".
+       77 salleIDLu                        pic 9(2).
+       77 nbAnomaliesSpectacle             pic 9(3) value 0.
+       77 nbAnomaliesSalle                 pic 9(3) value 0.
+       01 tabSalleReferencee.
+           02 salleReferencee              pic x OCCURS 99.
+       01 LigneAnomalieSpectacle.
+           02                              pic x(32)
+                      VALUE "Spectacle avec salle inconnue : ".
+           02 codeSpectAnoEd               pic x(7).
+           02                              pic x(9) VALUE " Titre : ".
+           02 titreAnoEd                   pic x(30).
+           02                              pic x(13)
+                                           VALUE " Num Salle : ".
+           02 numSalleAnoEd                pic z9.
+       01 LigneAnomalieSalle.
+           02                              pic x(38)
+             VALUE "Salle non utilisee par un spectacle : ".
+           02 salleIDAnoEd                 pic z9.
+       01 LigneBilanReconciliation.
+           02                              pic x(45)
+             VALUE "Spectacles avec une salle inexistante : ".
+           02 nbAnomaliesSpectacleEd       pic zz9.
+       01 LigneBilanSalleOrphelines.
+           02                              pic x(45)
+             VALUE "Salles de SALLE.REL non referencees : ".
+           02 nbAnomaliesSalleEd           pic zz9.
+       77 iSalle                           pic 9(2).
+
+       procedure division.
+      *========================================
+       main.
+      *----------------------------------------
+           OPEN INPUT FiSpectacle.
+           OPEN INPUT FiSalle.
+           OPEN OUTPUT FiReconciliation.
+
+           PERFORM varying iSalle from 1 by 1 until iSalle > 99
+               move "N" to salleReferencee(iSalle)
+           end-perform.
+
+           move low-values to codeSpect.
+           start FiSpectacle key is >= codeSpect
+               invalid key move "10" to fs-fiSpectacle
+           end-start.
+           if not finErreurFiSpectacle
+               read FiSpectacle next
+                   at end move "10" to fs-fiSpectacle
+               end-read
+           end-if.
+           perform verifieSpectacle until finErreurFiSpectacle.
+
+           move 1 to salleIDLu.
+           start FiSalle key is >= salleIDLu
+               invalid key move "10" to fs-fiSalle
+           end-start.
+           if not finErreurFiSalle
+               read FiSalle next
+                   at end move "10" to fs-fiSalle
+               end-read
+           end-if.
+           perform verifieSalle until finErreurFiSalle.
+
+           perform ecritBilan.
+
+           CLOSE FiSpectacle FiSalle FiReconciliation.
+           STOP RUN.
+
+       verifieSpectacle.
+      *****************************************
+      *    verifie que la salle du spectacle existe dans SALLE.REL
+           move numSalle to salleIDLu.
+           start FiSalle key = salleIDLu
+               invalid key perform signaleSalleInexistante
+               not invalid key move "O" to salleReferencee(numSalle)
+           end-start.
+           read FiSpectacle next
+               at end move "10" to fs-fiSpectacle
+           end-read.
+
+       signaleSalleInexistante.
+      *****************************************
+           add 1 to nbAnomaliesSpectacle.
+           move codeSpect to codeSpectAnoEd.
+           move titre to titreAnoEd.
+           move numSalle to numSalleAnoEd.
+           move LigneAnomalieSpectacle to EnregReconciliation.
+           write EnregReconciliation.
+
+       verifieSalle.
+      *****************************************
+      *    verifie que la salle lue est referencee par au moins un
+      *    spectacle
+           if salleReferencee(salleIDLu) = "N"
+               add 1 to nbAnomaliesSalle
+               move salleIDLu to salleIDAnoEd
+               move LigneAnomalieSalle to EnregReconciliation
+               write EnregReconciliation
+           end-if.
+           read FiSalle next
+               at end move "10" to fs-fiSalle
+           end-read.
+
+       ecritBilan.
+      *****************************************
+           move nbAnomaliesSpectacle to nbAnomaliesSpectacleEd.
+           move LigneBilanReconciliation to EnregReconciliation.
+           write EnregReconciliation.
+           display LigneBilanReconciliation.
+           move nbAnomaliesSalle to nbAnomaliesSalleEd.
+           move LigneBilanSalleOrphelines to EnregReconciliation.
+           write EnregReconciliation.
+           display LigneBilanSalleOrphelines.
+
+       end program ReconciliationSalles.
